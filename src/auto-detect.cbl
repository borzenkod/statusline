@@ -3,7 +3,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PPID-FD ASSIGN TO PPID-FILE
+           SELECT PPID-FD ASSIGN TO DYNAMIC PPID-FILE
            ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
@@ -15,13 +15,23 @@
        01 TMP       PIC IS 9.
        01 PPID-SIZE PIC IS 9.
        01 NAME      PIC IS X(30).
+      * Digit-accumulation scratch for ParseParen -- kept separate from
+      * PPID-FILE (which holds the final /proc/<pid>/stat path) since
+      * STRINGing a field into itself left it blank under this runtime.
+       01 WS-PID-DIGITS PIC IS X(20).
+       01 WS-TMUX-ENV   PIC IS X(20).
        LINKAGE SECTION.
        01 L-TYPE    PIC IS 9.
        PROCEDURE DIVISION USING L-TYPE.
        Main.
+           MOVE SPACES TO WS-TMUX-ENV
+           ACCEPT WS-TMUX-ENV FROM ENVIRONMENT "TMUX"
            CALL 'isatty' USING 0 RETURNING TMP
            IF TMP = 1
              MOVE 1 TO L-TYPE
+             IF WS-TMUX-ENV NOT = SPACES
+               MOVE 2 TO L-TYPE
+             END-IF
              GOBACK
            END-IF
            CALL 'getppid' RETURNING PPID
@@ -33,17 +43,28 @@
            IF NAME(1:7) = "swaybar"
              MOVE 0 TO L-TYPE
            END-IF
+           IF NAME(1:7) = "polybar"
+             MOVE 3 TO L-TYPE
+           END-IF
+           IF NAME(1:7) = "waybar"
+             MOVE 3 TO L-TYPE
+           END-IF
+           IF L-TYPE = 1 AND WS-TMUX-ENV NOT = SPACES
+             MOVE 2 TO L-TYPE
+           END-IF
            GOBACK.
         ParseParen.
+           MOVE SPACES TO WS-PID-DIGITS
            PERFORM UNTIL PPID = 0
              MOVE FUNCTION MOD(PPID, 10) TO TMP
              COMPUTE PPID = PPID / 10
-             STRING PPID-FILE DELIMITED BY SPACE
+             STRING WS-PID-DIGITS DELIMITED BY SPACE
                TMP DELIMITED BY SIZE
-               INTO PPID-FILE
+               INTO WS-PID-DIGITS
              END-STRING
            END-PERFORM
-           MOVE FUNCTION TRIM(FUNCTION REVERSE(PPID-FILE)) TO NAME
+           MOVE FUNCTION TRIM(FUNCTION REVERSE(WS-PID-DIGITS)) TO NAME
+           MOVE SPACES TO PPID-FILE
            STRING "/proc/" DELIMITED BY SIZE
                   NAME DELIMITED BY SPACE
                   "/stat" DELIMITED BY SIZE
