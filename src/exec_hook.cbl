@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEXECHOOK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTF ASSIGN TO '/tmp/.statusline-cob-exec.out'
+               FILE STATUS IS WS-OUTF-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OUTF.
+       01 FD-LINE            PIC X(71).
+       WORKING-STORAGE SECTION.
+       01 WS-OUTF-STATUS     PIC XX.
+         88 WS-OUTF-OK       VALUE "00".
+       01 WS-CMD             PIC X(160).
+       01 WS-CMD-LEN         PIC 99 COMP.
+       01 WS-RC              PIC S9(9) COMP-5.
+       01 WS-RESULT          PIC X(71) VALUE SPACES.
+       LINKAGE SECTION.
+      * L-BODY is the shell command to run; its trimmed first line of
+      * output is displayed. An empty L-BODY displays nothing.
+       01 L-BODY             PIC X(71).
+       01 L-COLOR             PIC X(6).
+       PROCEDURE DIVISION USING L-BODY L-COLOR.
+           IF L-BODY = SPACES
+               GOBACK
+           END-IF
+           MOVE SPACES TO WS-CMD
+           STRING FUNCTION TRIM(L-BODY) DELIMITED BY SIZE
+                  " > /tmp/.statusline-cob-exec.out 2>/dev/null"
+                      DELIMITED BY SIZE
+                  INTO WS-CMD
+           END-STRING
+           COMPUTE WS-CMD-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-CMD))
+           MOVE LOW-VALUE TO WS-CMD(WS-CMD-LEN + 1:1)
+           CALL "SYSTEM" USING BY REFERENCE WS-CMD RETURNING WS-RC
+           END-CALL
+           MOVE SPACES TO WS-RESULT
+           OPEN INPUT OUTF
+           IF WS-OUTF-OK
+               READ OUTF INTO FD-LINE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION TRIM(FD-LINE) TO WS-RESULT
+               END-READ
+               CLOSE OUTF
+           END-IF
+           DISPLAY FUNCTION TRIM(WS-RESULT) WITH NO ADVANCING
+           GOBACK.
