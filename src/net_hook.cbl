@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DNETHOOK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROUTEF ASSIGN TO '/proc/net/route'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NETDEVF ASSIGN TO '/proc/net/dev'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATEF ASSIGN TO DYNAMIC WS-STATE-PATH
+               FILE STATUS IS WS-STATE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ROUTEF.
+       01 FD-ROUTE-LINE      PIC X(200).
+       FD NETDEVF.
+       01 FD-NETDEV-LINE     PIC X(200).
+       FD STATEF.
+       01 FD-STATE-LINE      PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 end-of-file        PIC X VALUE 'N'.
+       01 WS-IFACE           PIC X(16).
+       01 WS-IFACE-FOUND     PIC X(16).
+       01 WS-LINE            PIC X(200).
+       01 WS-REST            PIC X(200).
+       01 WS-ROUTE-DEST      PIC X(16).
+       01 WS-ROUTE-TRAILER   PIC X(150).
+       01 WS-STATE-PATH      PIC X(64).
+       01 WS-STATE-STATUS    PIC XX.
+         88 WS-STATE-OK      VALUE "00".
+       01 WS-STATE           PIC X(10).
+       01 WS-NF-1             PIC X(15).
+       01 WS-NF-2             PIC X(15).
+       01 WS-NF-3             PIC X(15).
+       01 WS-NF-4             PIC X(15).
+       01 WS-NF-5             PIC X(15).
+       01 WS-NF-6             PIC X(15).
+       01 WS-NF-7             PIC X(15).
+       01 WS-NF-8             PIC X(15).
+       01 WS-NF-9             PIC X(15).
+       01 WS-RX-BYTES        PIC 9(15) COMP.
+       01 WS-TX-BYTES        PIC 9(15) COMP.
+      * Cumulative counters from the previous call, kept across calls
+      * in this program's own WORKING-STORAGE (same trick as
+      * WS-LOW-BATT-NOTIFIED in DBATTHOOK) so the displayed figure can
+      * be the traffic since the last poll rather than the lifetime
+      * total, which barely moves poll to poll on a long-lived link.
+       01 WS-PREV-RX-BYTES   PIC 9(15) COMP VALUE 0.
+       01 WS-PREV-TX-BYTES   PIC 9(15) COMP VALUE 0.
+       01 WS-NET-SAMPLED     PIC X VALUE "N".
+       01 WS-RX-DELTA        PIC 9(15) COMP.
+       01 WS-TX-DELTA        PIC 9(15) COMP.
+       01 WS-BIT-SIZE        PIC 99.
+       01 TMP                PIC 9(15).
+       LINKAGE SECTION.
+      * L-BODY may carry an interface name override, e.g. "eth0". Left
+      * blank, the interface holding the default route is measured.
+       01 L-BODY             PIC X(71).
+       01 L-COLOR             PIC X(6).
+       PROCEDURE DIVISION USING L-BODY L-COLOR.
+           IF L-BODY NOT = SPACES
+               MOVE FUNCTION TRIM(L-BODY) TO WS-IFACE
+           ELSE
+               PERFORM Find-Default-Iface
+           END-IF
+           PERFORM Read-Link-State
+           PERFORM Read-Counters
+           PERFORM Compute-Deltas
+           DISPLAY FUNCTION TRIM(WS-IFACE) " " WITH NO ADVANCING
+           DISPLAY FUNCTION TRIM(WS-STATE) " " WITH NO ADVANCING
+           DISPLAY "RX:" WITH NO ADVANCING
+           MOVE WS-RX-DELTA TO TMP
+           PERFORM PrintHuman
+           DISPLAY " TX:" WITH NO ADVANCING
+           MOVE WS-TX-DELTA TO TMP
+           PERFORM PrintHuman
+           GOBACK.
+
+       Find-Default-Iface.
+           MOVE SPACES TO WS-IFACE
+           MOVE 'N' TO end-of-file
+           OPEN INPUT ROUTEF
+           PERFORM UNTIL end-of-file = 'Y' OR WS-IFACE NOT = SPACES
+               READ ROUTEF INTO FD-ROUTE-LINE
+                   AT END
+                       MOVE 'Y' TO end-of-file
+                   NOT AT END
+                       UNSTRING FD-ROUTE-LINE DELIMITED BY X'09'
+                           INTO WS-IFACE-FOUND WS-ROUTE-DEST
+                               WS-ROUTE-TRAILER
+                       END-UNSTRING
+                       IF WS-ROUTE-DEST = "00000000"
+                           MOVE WS-IFACE-FOUND TO WS-IFACE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ROUTEF
+           EXIT PARAGRAPH.
+
+       Read-Link-State.
+           STRING "/sys/class/net/" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-IFACE) DELIMITED BY SIZE
+                  "/operstate" DELIMITED BY SIZE
+                  INTO WS-STATE-PATH
+           END-STRING
+           MOVE "unknown" TO WS-STATE
+           OPEN INPUT STATEF
+           IF WS-STATE-OK
+               READ STATEF INTO FD-STATE-LINE
+               CLOSE STATEF
+               MOVE FUNCTION TRIM(FD-STATE-LINE) TO WS-STATE
+           END-IF
+           EXIT PARAGRAPH.
+
+       Read-Counters.
+           MOVE 0 TO WS-RX-BYTES
+           MOVE 0 TO WS-TX-BYTES
+           MOVE 'N' TO end-of-file
+           OPEN INPUT NETDEVF
+           PERFORM UNTIL end-of-file = 'Y'
+               READ NETDEVF INTO FD-NETDEV-LINE
+                   AT END
+                       MOVE 'Y' TO end-of-file
+                   NOT AT END
+                       PERFORM Check-Counter-Line
+               END-READ
+           END-PERFORM
+           CLOSE NETDEVF
+           EXIT PARAGRAPH.
+
+       Check-Counter-Line.
+           UNSTRING FD-NETDEV-LINE DELIMITED BY ":"
+               INTO WS-IFACE-FOUND WS-REST
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-IFACE-FOUND) = FUNCTION TRIM(WS-IFACE)
+               MOVE FUNCTION TRIM(WS-REST) TO WS-REST
+               UNSTRING WS-REST DELIMITED BY ALL SPACES
+                   INTO WS-NF-1 WS-NF-2 WS-NF-3 WS-NF-4 WS-NF-5
+                        WS-NF-6 WS-NF-7 WS-NF-8 WS-NF-9
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL(WS-NF-1) TO WS-RX-BYTES
+               MOVE FUNCTION NUMVAL(WS-NF-9) TO WS-TX-BYTES
+           END-IF
+           EXIT PARAGRAPH.
+
+      * Turns the lifetime RX/TX counters just read into the traffic
+      * seen since the previous poll. The first call has nothing to
+      * compare against, so it reports zero rather than the whole
+      * lifetime total; an interface reset (counter now lower than
+      * last time) is treated the same way.
+       Compute-Deltas.
+           IF WS-NET-SAMPLED = "N"
+               MOVE 0 TO WS-RX-DELTA
+               MOVE 0 TO WS-TX-DELTA
+               MOVE "Y" TO WS-NET-SAMPLED
+           ELSE
+               IF WS-RX-BYTES >= WS-PREV-RX-BYTES
+                   COMPUTE WS-RX-DELTA = WS-RX-BYTES - WS-PREV-RX-BYTES
+               ELSE
+                   MOVE 0 TO WS-RX-DELTA
+               END-IF
+               IF WS-TX-BYTES >= WS-PREV-TX-BYTES
+                   COMPUTE WS-TX-DELTA = WS-TX-BYTES - WS-PREV-TX-BYTES
+               ELSE
+                   MOVE 0 TO WS-TX-DELTA
+               END-IF
+           END-IF
+           MOVE WS-RX-BYTES TO WS-PREV-RX-BYTES
+           MOVE WS-TX-BYTES TO WS-PREV-TX-BYTES
+           EXIT PARAGRAPH.
+
+       PrintHuman.
+           MOVE 1 TO WS-BIT-SIZE
+           PERFORM UNTIL TMP < 1024
+               COMPUTE TMP = TMP / 1024
+               SET WS-BIT-SIZE UP BY 1
+           END-PERFORM.
+
+           DISPLAY TMP(13:3) WITH NO ADVANCING
+           EVALUATE WS-BIT-SIZE
+               WHEN 1 DISPLAY "B" WITH NO ADVANCING
+               WHEN 2 DISPLAY "KiB" WITH NO ADVANCING
+               WHEN 3 DISPLAY "MiB" WITH NO ADVANCING
+               WHEN 4 DISPLAY "GiB" WITH NO ADVANCING
+               WHEN OTHER DISPLAY "TiB" WITH NO ADVANCING
+           END-EVALUATE.
