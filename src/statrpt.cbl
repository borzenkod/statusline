@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE         ASSIGN TO "STATUSLINE-COB.LOG"
+                                       FILE STATUS IS WS-HIST-STATUS
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD HISTORY-FILE.
+       01 HIST-RECORD                  PIC IS X(101).
+       WORKING-STORAGE SECTION.
+       01 WS-HIST-STATUS               PIC XX.
+         88 WS-HIST-OK                 VALUE "00".
+      * Layout matches MAIN's WS-HIST-LINE (the record STATRPT reads
+      * back) -- timestamp, module name, captured hook value.
+       01 WS-HIST-LINE.
+         05 WS-HIST-DATE-FIELDS.
+           10 WS-HIST-TIMESTAMP.
+             15 WS-HIST-YEAR           PIC 9(4).
+             15 WS-HIST-MONTH          PIC 9(2).
+             15 WS-HIST-DAY            PIC 9(2).
+             15 WS-HIST-HOUR           PIC 9(2).
+             15 WS-HIST-MIN            PIC 9(2).
+             15 WS-HIST-SEC            PIC 9(2).
+           10 FILLER                   PIC X(7).
+         05 FILLER                     PIC X.
+         05 WS-HIST-NAME               PIC X(12).
+         05 FILLER                     PIC X.
+         05 WS-HIST-VALUE              PIC X(66).
+       01 WS-AT-EOF                    PIC X VALUE "N".
+         88 EOF-REACHED                VALUE "Y".
+       01 WS-REC-DATE                  PIC X(8).
+      * One accumulator per DATE/NAME pair seen in the log. Bounded the
+      * same way Process-Module bounds the module table in MAIN --
+      * overflow is warned to stderr and the extra groups are skipped
+      * rather than overrunning the table.
+       01 WS-STAT-TABLE.
+         05 WS-STAT-ENTRY OCCURS 100 TIMES INDEXED BY STAT-IDX.
+           10 STAT-DATE               PIC X(8).
+           10 STAT-NAME                PIC X(12).
+           10 STAT-COUNT               PIC 9(6).
+           10 STAT-NUM-COUNT           PIC 9(6).
+           10 STAT-SUM                 PIC S9(9)V99.
+           10 STAT-MIN                 PIC S9(7)V99.
+           10 STAT-MAX                 PIC S9(7)V99.
+       01 WS-STATS-LOADED              PIC 9(3) VALUE 0.
+       01 WS-FOUND-IDX                 PIC 9(3).
+       01 WS-REPORT-IDX                PIC 9(3).
+       01 WS-STAT-AVG                  PIC S9(7)V99.
+      * Edited copies of MIN/MAX/AVG for the printed report.
+       01 WS-EDIT-MIN                  PIC -(6)9.99.
+       01 WS-EDIT-MAX                  PIC -(6)9.99.
+       01 WS-EDIT-AVG                  PIC -(6)9.99.
+      * Numeric-token scan of WS-HIST-VALUE (e.g. pulls "37" out of
+      * "B: 037 (=)") -- modules whose value has no numeric run (DATE,
+      * TIME) are still counted but excluded from min/max/avg.
+       01 WS-NUM-TOKEN                 PIC X(20).
+       01 WS-NUM-VALUE                 PIC S9(7)V99.
+       01 WS-NUM-FOUND                 PIC X.
+         88 NUM-WAS-FOUND              VALUE "Y".
+       01 WS-DONE-SW                   PIC X.
+         88 DONE-SCANNING              VALUE "Y".
+       01 WS-TOKEN-LEN                 PIC 9(3) VALUE 0.
+       01 WS-SCAN-START                PIC 9(3).
+       01 WS-SCAN-IDX                  PIC 9(3).
+       01 WS-SCAN-LEN                  PIC 9(3).
+       01 WS-SCAN-CHAR                 PIC X.
+       PROCEDURE DIVISION.
+       Main.
+           OPEN INPUT HISTORY-FILE
+           IF NOT WS-HIST-OK
+               DISPLAY "STATRPT: cannot open STATUSLINE-COB.LOG"
+                   UPON SYSERR
+               GO TO Main-Exit
+           END-IF
+           PERFORM Read-Next-Record
+           PERFORM UNTIL EOF-REACHED
+               PERFORM Process-Record
+               PERFORM Read-Next-Record
+           END-PERFORM
+           CLOSE HISTORY-FILE
+           PERFORM Print-Report.
+       Main-Exit.
+           STOP RUN.
+       Read-Next-Record.
+           READ HISTORY-FILE INTO WS-HIST-LINE
+               AT END MOVE "Y" TO WS-AT-EOF
+           END-READ
+           EXIT PARAGRAPH.
+       Process-Record.
+           STRING WS-HIST-YEAR DELIMITED BY SIZE
+                  WS-HIST-MONTH DELIMITED BY SIZE
+                  WS-HIST-DAY DELIMITED BY SIZE
+                  INTO WS-REC-DATE
+           END-STRING
+           PERFORM Find-Or-Add-Stat-Entry
+           IF WS-FOUND-IDX > 0
+               ADD 1 TO STAT-COUNT(WS-FOUND-IDX)
+               PERFORM Extract-Numeric-Value
+               IF NUM-WAS-FOUND
+                   PERFORM Accumulate-Numeric-Value
+               END-IF
+           END-IF
+           EXIT PARAGRAPH.
+       Find-Or-Add-Stat-Entry.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING STAT-IDX FROM 1 BY 1
+               UNTIL STAT-IDX > WS-STATS-LOADED
+               IF STAT-DATE(STAT-IDX) = WS-REC-DATE
+                   AND STAT-NAME(STAT-IDX) = WS-HIST-NAME
+                   MOVE STAT-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-IDX = 0
+               IF WS-STATS-LOADED < 100
+                   ADD 1 TO WS-STATS-LOADED
+                   MOVE WS-STATS-LOADED TO WS-FOUND-IDX
+                   MOVE WS-REC-DATE TO STAT-DATE(WS-FOUND-IDX)
+                   MOVE WS-HIST-NAME TO STAT-NAME(WS-FOUND-IDX)
+                   MOVE 0 TO STAT-COUNT(WS-FOUND-IDX)
+                   MOVE 0 TO STAT-NUM-COUNT(WS-FOUND-IDX)
+                   MOVE 0 TO STAT-SUM(WS-FOUND-IDX)
+               ELSE
+                   DISPLAY "STATRPT: too many date/module groups, "
+                       "skipping " WS-REC-DATE " " WS-HIST-NAME
+                       UPON SYSERR
+               END-IF
+           END-IF
+           EXIT PARAGRAPH.
+       Accumulate-Numeric-Value.
+           ADD 1 TO STAT-NUM-COUNT(WS-FOUND-IDX)
+           ADD WS-NUM-VALUE TO STAT-SUM(WS-FOUND-IDX)
+           IF STAT-NUM-COUNT(WS-FOUND-IDX) = 1
+               MOVE WS-NUM-VALUE TO STAT-MIN(WS-FOUND-IDX)
+               MOVE WS-NUM-VALUE TO STAT-MAX(WS-FOUND-IDX)
+           ELSE
+               IF WS-NUM-VALUE < STAT-MIN(WS-FOUND-IDX)
+                   MOVE WS-NUM-VALUE TO STAT-MIN(WS-FOUND-IDX)
+               END-IF
+               IF WS-NUM-VALUE > STAT-MAX(WS-FOUND-IDX)
+                   MOVE WS-NUM-VALUE TO STAT-MAX(WS-FOUND-IDX)
+               END-IF
+           END-IF
+           EXIT PARAGRAPH.
+       Extract-Numeric-Value.
+           MOVE "N" TO WS-NUM-FOUND
+           MOVE "N" TO WS-DONE-SW
+           MOVE SPACES TO WS-NUM-TOKEN
+           MOVE 0 TO WS-TOKEN-LEN
+           MOVE 0 TO WS-SCAN-START
+           COMPUTE WS-SCAN-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-HIST-VALUE))
+           PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+               UNTIL WS-SCAN-IDX > WS-SCAN-LEN OR DONE-SCANNING
+               MOVE WS-HIST-VALUE(WS-SCAN-IDX:1) TO WS-SCAN-CHAR
+               IF WS-SCAN-START = 0
+                   IF WS-SCAN-CHAR >= "0" AND WS-SCAN-CHAR <= "9"
+                       MOVE WS-SCAN-IDX TO WS-SCAN-START
+                       ADD 1 TO WS-TOKEN-LEN
+                       MOVE WS-SCAN-CHAR TO WS-NUM-TOKEN(WS-TOKEN-LEN:1)
+                   END-IF
+               ELSE
+                   IF (WS-SCAN-CHAR >= "0" AND WS-SCAN-CHAR <= "9")
+                       OR WS-SCAN-CHAR = "."
+                       ADD 1 TO WS-TOKEN-LEN
+                       MOVE WS-SCAN-CHAR TO WS-NUM-TOKEN(WS-TOKEN-LEN:1)
+                   ELSE
+                       MOVE "Y" TO WS-DONE-SW
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-TOKEN-LEN > 0
+               MOVE FUNCTION NUMVAL(WS-NUM-TOKEN) TO WS-NUM-VALUE
+               MOVE "Y" TO WS-NUM-FOUND
+           END-IF
+           EXIT PARAGRAPH.
+       Print-Report.
+           IF WS-STATS-LOADED = 0
+               DISPLAY "STATRPT: no history records found"
+               GO TO Print-Report-Exit
+           END-IF
+           DISPLAY "DATE     MODULE       SAMPLES"
+               "        MIN        MAX        AVG"
+           PERFORM VARYING WS-REPORT-IDX FROM 1 BY 1
+               UNTIL WS-REPORT-IDX > WS-STATS-LOADED
+               PERFORM Print-Report-Line
+           END-PERFORM.
+       Print-Report-Exit.
+           EXIT PARAGRAPH.
+       Print-Report-Line.
+           IF STAT-NUM-COUNT(WS-REPORT-IDX) > 0
+               COMPUTE WS-STAT-AVG = STAT-SUM(WS-REPORT-IDX) /
+                   STAT-NUM-COUNT(WS-REPORT-IDX)
+               MOVE STAT-MIN(WS-REPORT-IDX) TO WS-EDIT-MIN
+               MOVE STAT-MAX(WS-REPORT-IDX) TO WS-EDIT-MAX
+               MOVE WS-STAT-AVG TO WS-EDIT-AVG
+               DISPLAY STAT-DATE(WS-REPORT-IDX) " "
+                   STAT-NAME(WS-REPORT-IDX) " "
+                   STAT-COUNT(WS-REPORT-IDX) "    "
+                   WS-EDIT-MIN " "
+                   WS-EDIT-MAX " "
+                   WS-EDIT-AVG
+           ELSE
+               DISPLAY STAT-DATE(WS-REPORT-IDX) " "
+                   STAT-NAME(WS-REPORT-IDX) " "
+                   STAT-COUNT(WS-REPORT-IDX) "    "
+                   "         n/a        n/a        n/a"
+           END-IF
+           EXIT PARAGRAPH.
