@@ -3,13 +3,21 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CONFIG-FILE          ASSIGN TO WS-CONFIG-PATH
+           SELECT CONFIG-FILE          ASSIGN TO DYNAMIC WS-CONFIG-PATH
                                        FILE STATUS IS WS-CONFIG-STATUS
                                        ORGANIZATION IS LINE SEQUENTIAL.
+      * Per-cycle trend log -- one line per module per poll, appended
+      * for the life of the run (opened EXTEND, closed again each
+      * cycle the same way Reload-Config opens/closes CONFIG-FILE).
+           SELECT HISTORY-FILE         ASSIGN TO "STATUSLINE-COB.LOG"
+                                       FILE STATUS IS WS-HIST-STATUS
+                                       ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD CONFIG-FILE.
-       01 CONFIG-RECORD                PICTURE IS X(100).
+       01 CONFIG-RECORD                PICTURE IS X(212).
+       FD HISTORY-FILE.
+       01 HIST-RECORD                  PIC IS X(101).
        WORKING-STORAGE SECTION.
        01 WS-CONFIG-STATUS             PIC IS XX.
          88 WS-FILE-OK                 VALUE 00.
@@ -20,6 +28,11 @@
          05 WS-CONFIG-TYPE             PIC IS X(8).
            88 WS-TYPE-GENERAL          VALUE "GENERAL ".
            88 WS-TYPE-MODULE           VALUE "MODULE  ".
+      * A static separator/heading, e.g. a bare "|" or a section title,
+      * placed among the real modules by its POSITION like any other
+      * entry but always rendered by DGROUPHOOK instead of looking its
+      * NAME up as a hook -- see Process-Module.
+           88 WS-TYPE-GROUP            VALUE "GROUP   ".
            88 WS-TYPE-COMMENT          VALUE "********".
          05 FILLER                     PIC IS X.
          05 WS-CONFIG-NAME             PIC IS X(12).
@@ -27,38 +40,224 @@
          05 WS-CONFIG-COLOR            PIC IS X(6).
          05 FILLER                     PIC IS X.
          05 WS-CONFIG-BODY             PIC IS X(71).
+         05 FILLER                     PIC IS X.
+         05 WS-CONFIG-WARN             PIC IS X(3).
+         05 FILLER                     PIC IS X.
+         05 WS-CONFIG-WARN-COLOR       PIC IS X(6).
+         05 FILLER                     PIC IS X.
+         05 WS-CONFIG-CRIT             PIC IS X(3).
+         05 FILLER                     PIC IS X.
+         05 WS-CONFIG-CRIT-COLOR       PIC IS X(6).
+         05 FILLER                     PIC IS X.
+      * Optional display-order override for a MODULE line -- lower
+      * sorts first. Modules that don't set one default to their load
+      * order (see Process-Module), so an existing config with no
+      * POSITION columns keeps behaving exactly as before.
+         05 WS-CONFIG-POSITION         PIC IS X(3).
+         05 FILLER                     PIC IS X.
+      * Optional label prefix printed immediately before a module's
+      * value in every output mode, e.g. "BAT" ahead of "87% (+)".
+      * Blank prints nothing extra, exactly as before this column
+      * existed.
+         05 WS-CONFIG-LABEL            PIC IS X(20).
+         05 FILLER                     PIC IS X.
+      * Optional per-module refresh interval override, in whole loop
+      * ticks (each WS-UPDATE-INTERVAL seconds long) -- a module set
+      * to 3 only re-polls its hook on every third tick, redisplaying
+      * its last captured value on the ticks in between. Blank/1 polls
+      * every tick, exactly as before this column existed.
+         05 WS-CONFIG-REFRESH          PIC IS X(3).
+         05 FILLER                     PIC IS X.
+      * Optional shell command run (via CALL "SYSTEM", same as DEXECHOOK)
+      * when this module's block is clicked in i3bar/swaybar mode. Blank
+      * leaves clicks on the block a no-op, exactly as before this
+      * column existed.
+         05 WS-CONFIG-ACTION           PIC IS X(60).
       /
        01 WS-GENERAL-CONFIG.
          05 WS-TIME-FORMAT             PIC IS X(3).
          05 WS-UPDATE-INTERVAL         PIC IS 9(3).
+      * Inter-module separator for term mode -- a third, optional
+      * token on the GENERAL line. Left at its default single space
+      * when the GENERAL line doesn't set one.
+         05 WS-TERM-SEPARATOR          PIC IS X(3) VALUE SPACES.
        01 WS-MODULE-TABLE.
-         05 WS-MODULE OCCURS 10 TIMES INDEXED BY MOD-IDX.
+         05 WS-MODULE OCCURS 50 TIMES INDEXED BY MOD-IDX.
            10 WS-MOD-POINTER           PROCEDURE-POINTER.
+           10 WS-MOD-NAME              PIC IS X(12).
            10 WS-MOD-BODY              PIC IS X(71).
            10 WS-MOD-COLOR             PIC IS X(6).
+           10 WS-MOD-WARN              PIC IS 999.
+           10 WS-MOD-WARN-COLOR        PIC IS X(6).
+           10 WS-MOD-CRIT              PIC IS 999.
+           10 WS-MOD-CRIT-COLOR        PIC IS X(6).
+           10 WS-MOD-POSITION          PIC IS 999.
+           10 WS-MOD-LABEL             PIC IS X(20).
+           10 WS-MOD-REFRESH           PIC IS 999.
+      * Ticks remaining until this module's hook is polled again; 0
+      * means "poll on this tick". Reset to WS-MOD-REFRESH - 1 right
+      * after a poll.
+           10 WS-MOD-TICKS-LEFT        PIC IS 999.
+      * Last text this module displayed, redisplayed as-is on ticks
+      * where WS-MOD-TICKS-LEFT hasn't reached 0 yet.
+           10 WS-MOD-CACHE             PIC IS X(80).
+      * Shell command run when this module's block is clicked; blank
+      * means clicks on it do nothing. See Dispatch-Click-Action.
+           10 WS-MOD-ACTION            PIC IS X(60).
        01 WS-MODULES-LOADED            PIC IS 99.
+      * Scratch record for swapping two WS-MODULE entries in
+      * Reorder-Modules -- same layout, field for field, as WS-MODULE.
+       01 WS-MOD-SWAP.
+         05 WS-SWAP-POINTER            PROCEDURE-POINTER.
+         05 WS-SWAP-NAME               PIC IS X(12).
+         05 WS-SWAP-BODY               PIC IS X(71).
+         05 WS-SWAP-COLOR              PIC IS X(6).
+         05 WS-SWAP-WARN               PIC IS 999.
+         05 WS-SWAP-WARN-COLOR         PIC IS X(6).
+         05 WS-SWAP-CRIT               PIC IS 999.
+         05 WS-SWAP-CRIT-COLOR         PIC IS X(6).
+         05 WS-SWAP-POSITION           PIC IS 999.
+         05 WS-SWAP-LABEL              PIC IS X(20).
+         05 WS-SWAP-REFRESH            PIC IS 999.
+         05 WS-SWAP-TICKS-LEFT         PIC IS 999.
+         05 WS-SWAP-CACHE              PIC IS X(80).
+         05 WS-SWAP-ACTION             PIC IS X(60).
+       01 WS-SORT-I                    PIC IS 99.
+       01 WS-SORT-J                    PIC IS 99.
+       01 WS-SORT-MIN                  PIC IS 99.
+      * Set by Poll-Module ahead of each per-module OUTPUT_FMT call --
+      * 'Y' when this tick is due to re-poll the module's hook, 'N'
+      * when it should just redisplay WS-MOD-CACHE again.
+       01 WS-REFRESH-DUE               PIC IS X.
       /
        01  WS-ENV-VARS.
          05  WS-HOME-DIR               PIC X(256).
          05  WS-XDG-CONFIG-HOME        PIC X(256).
          05  WS-STATUSLINE-CONFIG      PIC X(256).
+      * Selects a named config variant, e.g. STATUSLINE_PROFILE=work
+      * looks for STATUSLINE-COB.work.CFG (or CONFIG.work.CFG under
+      * the XDG/HOME config directories) ahead of the plain filename
+      * at each of the usual search locations, falling back to the
+      * plain filename when no profile is set or no profiled file
+      * exists there.
+         05  WS-STATUSLINE-PROFILE     PIC X(32).
+       01 WS-PROFILE-SUFFIX             PIC X(33).
 
        01 WS-CALLBACK                  PROCEDURE-POINTER.
        01 WS-TYPE                      PIC IS 9 VALUE IS 9.
+      * Set by DSIGHUPHOOK when SIGHUP arrives; polled once per loop
+      * cycle in LoopInner so the config file can be reloaded without
+      * restarting the process.
+       01 WS-RELOAD-FLAG               PIC X EXTERNAL VALUE 'N'.
+       01 WS-SIGHUP-PTR                PROCEDURE-POINTER.
+       01 WS-SIG-RC                    PIC S9(9) COMP-5.
+      * i3bar click_events support -- stdin is switched to non-blocking
+      * once, then polled once per loop cycle; a pending click's raw
+      * JSON is matched by its "name" field against the loaded modules
+      * and that module's ACTION (if any) is run via CALL "SYSTEM",
+      * the same mechanism DEXECHOOK uses to shell out.
+       01 WS-CLICK-INIT-DONE           PIC X VALUE 'N'.
+       01 WS-CLICK-FLAGS               PIC S9(9) COMP-5.
+       01 WS-CLICK-RC                  PIC S9(9) COMP-5.
+       01 WS-CLICK-BUF                 PIC X(256).
+       01 WS-CLICK-NREAD               PIC S9(9) COMP-5.
+       01 WS-CLICK-JUNK                PIC X(256).
+       01 WS-CLICK-TAIL                PIC X(256).
+       01 WS-CLICK-NAME                PIC X(12).
+       01 WS-CLICK-CMD                 PIC X(64).
+       01 WS-CLICK-CMD-LEN             PIC 99 COMP.
+       01 WS-CLICK-SYS-RC              PIC S9(9) COMP-5.
+      * Trend log -- one HIST-RECORD per module per polling cycle.
+       01 WS-HIST-STATUS               PIC XX.
+         88 WS-HIST-OK                 VALUE "00".
+       01 WS-HIST-LINE.
+         05 WS-HIST-DATE-FIELDS.
+           10 WS-HIST-TIMESTAMP.
+             15 WS-HIST-YEAR           PIC 9(4).
+             15 WS-HIST-MONTH          PIC 9(2).
+             15 WS-HIST-DAY            PIC 9(2).
+             15 WS-HIST-HOUR           PIC 9(2).
+             15 WS-HIST-MIN            PIC 9(2).
+             15 WS-HIST-SEC            PIC 9(2).
+           10 FILLER                   PIC X(7).
+         05 FILLER                     PIC X VALUE SPACE.
+         05 WS-HIST-NAME               PIC X(12).
+         05 FILLER                     PIC X VALUE SPACE.
+         05 WS-HIST-VALUE              PIC X(66).
+      * "--once" on the command line: run a single polling cycle and
+      * exit instead of looping forever -- useful for scripting/testing.
+       01 WS-ONCE-MODE                 PIC X VALUE "N".
+         88 ONCE-MODE                  VALUE "Y".
+       01 WS-ARG-NUM                   PIC 9(3).
+       01 WS-ARG-VAL                   PIC X(32).
+       01 WS-ARG-MORE                  PIC X VALUE "Y".
+         88 ARG-MORE                   VALUE "Y".
+      * A module's configured color can be overridden at runtime by an
+      * environment variable named STATUSLINE_<module-name>_COLOR (e.g.
+      * STATUSLINE_BATTERY_COLOR=00ff00), checked once when the module
+      * is loaded, whether from the hardcoded defaults or from config.
+       01 WS-COLOR-ENV-NAME            PIC X(40).
+       01 WS-COLOR-ENV-VAL             PIC X(6).
+      * Whole-file validation pass over CONFIG-FILE, run once right
+      * after it's opened (both on initial load and on a SIGHUP
+      * reload) and before any module is actually loaded from it --
+      * bad lines are counted and reported to SYSERR up front rather
+      * than being discovered one at a time as Process-Module runs.
+       01 WS-VALIDATE-EOF              PIC X VALUE "N".
+         88 VALIDATE-EOF               VALUE "Y".
+       01 WS-VALIDATION-ERRORS         PIC 9(3) VALUE 0.
+       01 WS-VALIDATE-LINE-NUM         PIC 9(5) VALUE 0.
+       01 WS-HEXCHK-FIELD              PIC X(6).
+       01 WS-HEXCHK-OK                 PIC X.
+         88 HEXCHK-OK                  VALUE "Y".
+       01 WS-HEXCHK-IDX                PIC 9.
+       01 WS-HEXCHK-CHAR               PIC X.
        PROCEDURE DIVISION.
        Initialize-Program.
-           CALL 'AUTO-DETECT' USING BY REFERENCE WS-TYPE END-CALL.
+           CALL 'AUTO-DETECT' USING BY REFERENCE WS-TYPE END-CALL
+           PERFORM Parse-Command-Line.
        Initialize-Config.
            MOVE "24H" TO WS-TIME-FORMAT
-           MOVE 1 TO WS-UPDATE-INTERVAL.
+           MOVE 1 TO WS-UPDATE-INTERVAL
+           MOVE " " TO WS-TERM-SEPARATOR.
        Find-Config-File.
            ACCEPT WS-HOME-DIR FROM ENVIRONMENT "HOME"
            ACCEPT WS-XDG-CONFIG-HOME FROM ENVIRONMENT "XDG_CONFIG_HOME"
            ACCEPT WS-STATUSLINE-CONFIG
              FROM ENVIRONMENT "STATUSLINE_CONFIG"
+           ACCEPT WS-STATUSLINE-PROFILE
+             FROM ENVIRONMENT "STATUSLINE_PROFILE"
+           MOVE SPACES TO WS-PROFILE-SUFFIX
+           IF WS-STATUSLINE-PROFILE NOT = SPACES
+               STRING "." DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-STATUSLINE-PROFILE)
+                      DELIMITED BY SIZE
+                      INTO WS-PROFILE-SUFFIX
+               END-STRING
+           END-IF
+           IF WS-PROFILE-SUFFIX NOT = SPACES
+               MOVE SPACES TO WS-CONFIG-PATH
+               STRING "./STATUSLINE-COB" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-PROFILE-SUFFIX) DELIMITED BY SIZE
+                      ".CFG" DELIMITED BY SIZE
+                      INTO WS-CONFIG-PATH
+               END-STRING
+               COPY "src/check.cpy".
+           END-IF
            SET WS-CONFIG-PATH          TO "./STATUSLINE-COB.CFG"
            COPY "src/check.cpy".
            IF WS-XDG-CONFIG-HOME NOT = SPACES
+               IF WS-PROFILE-SUFFIX NOT = SPACES
+                   MOVE SPACES TO WS-CONFIG-PATH
+                   STRING FUNCTION TRIM(WS-XDG-CONFIG-HOME)
+                          "/STATUSLINE-COB/CONFIG" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-PROFILE-SUFFIX)
+                          DELIMITED BY SIZE
+                          ".CFG" DELIMITED BY SIZE
+                          INTO WS-CONFIG-PATH
+                   END-STRING
+                   COPY "src/check.cpy".
+               END-IF
                STRING FUNCTION TRIM(WS-XDG-CONFIG-HOME)
                       "/STATUSLINE-COB/CONFIG.CFG"
                       DELIMITED BY SIZE
@@ -67,6 +266,18 @@
            END-IF
            COPY "src/check.cpy".
            IF WS-HOME-DIR NOT = SPACES
+               IF WS-PROFILE-SUFFIX NOT = SPACES
+                   MOVE SPACES TO WS-CONFIG-PATH
+                   STRING FUNCTION TRIM(WS-HOME-DIR)
+                          ".config/STATUSLINE-COB/CONFIG"
+                          DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-PROFILE-SUFFIX)
+                          DELIMITED BY SIZE
+                          ".CFG" DELIMITED BY SIZE
+                          INTO WS-CONFIG-PATH
+                   END-STRING
+                   COPY "src/check.cpy".
+               END-IF
                STRING FUNCTION TRIM(WS-HOME-DIR)
                       ".config/STATUSLINE-COB/CONFIG.CFG"
                       DELIMITED BY SIZE
@@ -75,6 +286,17 @@
            END-IF
            COPY "src/check.cpy".
            IF WS-HOME-DIR NOT = SPACES
+               IF WS-PROFILE-SUFFIX NOT = SPACES
+                   MOVE SPACES TO WS-CONFIG-PATH
+                   STRING FUNCTION TRIM(WS-HOME-DIR)
+                          ".STATUSLINE-COB" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-PROFILE-SUFFIX)
+                          DELIMITED BY SIZE
+                          ".CFG" DELIMITED BY SIZE
+                          INTO WS-CONFIG-PATH
+                   END-STRING
+                   COPY "src/check.cpy".
+               END-IF
                STRING FUNCTION TRIM(WS-HOME-DIR)
                       ".STATUSLINE-COB.CFG"
                       DELIMITED BY SIZE
@@ -88,55 +310,416 @@
            COPY "src/check.cpy".
            SET MOD-IDX TO 1
            SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DBATTHOOK'
+           SET WS-MOD-NAME(MOD-IDX)    TO "BATTERY"
            SET WS-MOD-BODY(MOD-IDX)    TO SPACES
            SET WS-MOD-COLOR(MOD-IDX)   TO "ff0f0f"
+           MOVE 020 TO WS-MOD-WARN(MOD-IDX)
+           SET WS-MOD-WARN-COLOR(MOD-IDX) TO "ffaa00"
+           MOVE 010 TO WS-MOD-CRIT(MOD-IDX)
+           SET WS-MOD-CRIT-COLOR(MOD-IDX) TO "ff0000"
+           MOVE 010 TO WS-MOD-POSITION(MOD-IDX)
+           SET WS-MOD-LABEL(MOD-IDX) TO SPACES
+           MOVE 001 TO WS-MOD-REFRESH(MOD-IDX)
+           MOVE 000 TO WS-MOD-TICKS-LEFT(MOD-IDX)
+           SET WS-MOD-CACHE(MOD-IDX) TO SPACES
+           SET WS-MOD-ACTION(MOD-IDX) TO SPACES
            SET MOD-IDX TO 2
            SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DMEMHOOK'
+           SET WS-MOD-NAME(MOD-IDX)    TO "MEMORY"
            SET WS-MOD-BODY(MOD-IDX)    TO SPACES
            SET WS-MOD-COLOR(MOD-IDX)   TO "ffffff"
+           MOVE 000 TO WS-MOD-WARN(MOD-IDX)
+           SET WS-MOD-WARN-COLOR(MOD-IDX) TO SPACES
+           MOVE 000 TO WS-MOD-CRIT(MOD-IDX)
+           SET WS-MOD-CRIT-COLOR(MOD-IDX) TO SPACES
+           MOVE 020 TO WS-MOD-POSITION(MOD-IDX)
+           SET WS-MOD-LABEL(MOD-IDX) TO SPACES
+           MOVE 001 TO WS-MOD-REFRESH(MOD-IDX)
+           MOVE 000 TO WS-MOD-TICKS-LEFT(MOD-IDX)
+           SET WS-MOD-CACHE(MOD-IDX) TO SPACES
+           SET WS-MOD-ACTION(MOD-IDX) TO SPACES
            SET MOD-IDX TO 3
            SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DLOADHOOK'
+           SET WS-MOD-NAME(MOD-IDX)    TO "LOAD"
            SET WS-MOD-BODY(MOD-IDX)    TO SPACES
            SET WS-MOD-COLOR(MOD-IDX)   TO "ff0fff"
+           MOVE 000 TO WS-MOD-WARN(MOD-IDX)
+           SET WS-MOD-WARN-COLOR(MOD-IDX) TO SPACES
+           MOVE 000 TO WS-MOD-CRIT(MOD-IDX)
+           SET WS-MOD-CRIT-COLOR(MOD-IDX) TO SPACES
+           MOVE 030 TO WS-MOD-POSITION(MOD-IDX)
+           SET WS-MOD-LABEL(MOD-IDX) TO SPACES
+           MOVE 001 TO WS-MOD-REFRESH(MOD-IDX)
+           MOVE 000 TO WS-MOD-TICKS-LEFT(MOD-IDX)
+           SET WS-MOD-CACHE(MOD-IDX) TO SPACES
+           SET WS-MOD-ACTION(MOD-IDX) TO SPACES
            SET MOD-IDX TO 4
            SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DDATEHOOK'
+           SET WS-MOD-NAME(MOD-IDX)    TO "DATE"
            SET WS-MOD-BODY(MOD-IDX)    TO SPACES
            SET WS-MOD-COLOR(MOD-IDX)   TO "ffffff"
+           MOVE 000 TO WS-MOD-WARN(MOD-IDX)
+           SET WS-MOD-WARN-COLOR(MOD-IDX) TO SPACES
+           MOVE 000 TO WS-MOD-CRIT(MOD-IDX)
+           SET WS-MOD-CRIT-COLOR(MOD-IDX) TO SPACES
+           MOVE 040 TO WS-MOD-POSITION(MOD-IDX)
+           SET WS-MOD-LABEL(MOD-IDX) TO SPACES
+           MOVE 001 TO WS-MOD-REFRESH(MOD-IDX)
+           MOVE 000 TO WS-MOD-TICKS-LEFT(MOD-IDX)
+           SET WS-MOD-CACHE(MOD-IDX) TO SPACES
+           SET WS-MOD-ACTION(MOD-IDX) TO SPACES
            SET MOD-IDX TO 5
            SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DTIMEHOOK'
+           SET WS-MOD-NAME(MOD-IDX)    TO "TIME"
            SET WS-MOD-BODY(MOD-IDX)    TO SPACES
            SET WS-MOD-COLOR(MOD-IDX)   TO "ffff0f".
+           MOVE 000 TO WS-MOD-WARN(MOD-IDX)
+           SET WS-MOD-WARN-COLOR(MOD-IDX) TO SPACES
+           MOVE 000 TO WS-MOD-CRIT(MOD-IDX)
+           SET WS-MOD-CRIT-COLOR(MOD-IDX) TO SPACES
+           MOVE 050 TO WS-MOD-POSITION(MOD-IDX)
+           SET WS-MOD-LABEL(MOD-IDX) TO SPACES
+           MOVE 001 TO WS-MOD-REFRESH(MOD-IDX)
+           MOVE 000 TO WS-MOD-TICKS-LEFT(MOD-IDX)
+           SET WS-MOD-CACHE(MOD-IDX) TO SPACES
+           SET WS-MOD-ACTION(MOD-IDX) TO SPACES
            SET WS-MODULES-LOADED       TO 5
+           PERFORM VARYING MOD-IDX FROM 1 BY 1 UNTIL MOD-IDX > 5
+               PERFORM Apply-Color-Override
+           END-PERFORM
            GO TO Main.
        Find-Config-File-End.
            OPEN INPUT CONFIG-FILE
            IF NOT WS-FILE-OK
-             DISPLAY "ERROR : CANNOT OPEN CONFIG FILE"
+             DISPLAY "ERROR : CANNOT OPEN CONFIG FILE" UPON SYSERR
              DISPLAY "FILE  : " FUNCTION TRIM(WS-CONFIG-PATH)
-             DISPLAY "STATUS: " WS-CONFIG-STATUS
+                 UPON SYSERR
+             DISPLAY "STATUS: " WS-CONFIG-STATUS UPON SYSERR
+           END-IF
+           IF WS-FILE-OK
+               PERFORM Validate-Config
            END-IF.
        Read-Config.
-           SET MOD-IDX TO 0.
+           SET MOD-IDX TO 0
+           MOVE 0 TO WS-MODULES-LOADED.
            PERFORM UNTIL WS-FILE-EOF
              READ CONFIG-FILE INTO WS-CONFIG-LINE
                AT END SET WS-FILE-EOF TO TRUE
                NOT AT END PERFORM Process-Config-Line
              END-READ
-           END-PERFORM.
+           END-PERFORM
+           PERFORM Reorder-Modules
+           CLOSE CONFIG-FILE
+           GO TO Main.
+       Reload-Config.
+           MOVE 'N' TO WS-RELOAD-FLAG
+           SET MOD-IDX TO 0
+           MOVE 0 TO WS-MODULES-LOADED
+           OPEN INPUT CONFIG-FILE
+           IF WS-FILE-OK
+               PERFORM Validate-Config
+               PERFORM UNTIL WS-FILE-EOF
+                 READ CONFIG-FILE INTO WS-CONFIG-LINE
+                   AT END SET WS-FILE-EOF TO TRUE
+                   NOT AT END PERFORM Process-Config-Line
+                 END-READ
+               END-PERFORM
+               PERFORM Reorder-Modules
+               CLOSE CONFIG-FILE
+           END-IF
+           EXIT PARAGRAPH.
+      * Stable selection sort of the loaded modules by WS-MOD-POSITION
+      * ascending -- picks the first-seen minimum among ties, so
+      * modules sharing a position (or all left at their load-order
+      * default) keep their original relative order.
+       Reorder-Modules.
+           IF WS-MODULES-LOADED < 2
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I >= WS-MODULES-LOADED
+               MOVE WS-SORT-I TO WS-SORT-MIN
+               PERFORM VARYING WS-SORT-J FROM WS-SORT-I BY 1
+                   UNTIL WS-SORT-J > WS-MODULES-LOADED
+                   IF WS-MOD-POSITION(WS-SORT-J) <
+                           WS-MOD-POSITION(WS-SORT-MIN)
+                       MOVE WS-SORT-J TO WS-SORT-MIN
+                   END-IF
+               END-PERFORM
+               IF WS-SORT-MIN NOT = WS-SORT-I
+                   MOVE WS-MODULE(WS-SORT-I) TO WS-MOD-SWAP
+                   MOVE WS-MODULE(WS-SORT-MIN) TO WS-MODULE(WS-SORT-I)
+                   MOVE WS-MOD-SWAP TO WS-MODULE(WS-SORT-MIN)
+               END-IF
+           END-PERFORM
+           EXIT PARAGRAPH.
+       Parse-Command-Line.
+           MOVE 1 TO WS-ARG-NUM
+           MOVE "Y" TO WS-ARG-MORE
+           PERFORM UNTIL NOT ARG-MORE
+               DISPLAY WS-ARG-NUM UPON ARGUMENT-NUMBER
+               MOVE SPACES TO WS-ARG-VAL
+               ACCEPT WS-ARG-VAL FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE "N" TO WS-ARG-MORE
+               END-ACCEPT
+               IF ARG-MORE
+                   IF FUNCTION TRIM(WS-ARG-VAL) = "--once"
+                       MOVE "Y" TO WS-ONCE-MODE
+                   END-IF
+                   ADD 1 TO WS-ARG-NUM
+               END-IF
+           END-PERFORM
+           EXIT PARAGRAPH.
+       Poll-Click-Events.
+           IF WS-CLICK-INIT-DONE = 'N'
+               CALL "fcntl" USING BY VALUE 0 BY VALUE 3
+                   RETURNING WS-CLICK-FLAGS
+               END-CALL
+               COMPUTE WS-CLICK-FLAGS = WS-CLICK-FLAGS + 2048
+               CALL "fcntl" USING BY VALUE 0 BY VALUE 4
+                   BY VALUE WS-CLICK-FLAGS RETURNING WS-CLICK-RC
+               END-CALL
+               MOVE 'Y' TO WS-CLICK-INIT-DONE
+           END-IF
+           MOVE SPACES TO WS-CLICK-BUF
+           CALL "read" USING BY VALUE 0 BY REFERENCE WS-CLICK-BUF
+               BY VALUE 256 RETURNING WS-CLICK-NREAD
+           END-CALL
+           IF WS-CLICK-NREAD > 0
+               DISPLAY "CLICK EVENT: " WS-CLICK-BUF(1:WS-CLICK-NREAD)
+                   UPON SYSERR
+               PERFORM Dispatch-Click-Action
+           END-IF
+           EXIT PARAGRAPH.
+      * Pulls the "name" field out of the click's raw JSON, finds the
+      * module it belongs to, and runs that module's ACTION command
+      * (if it set one) exactly the way DEXECHOOK runs its own body.
+       Dispatch-Click-Action.
+           MOVE SPACES TO WS-CLICK-JUNK WS-CLICK-TAIL WS-CLICK-NAME
+           UNSTRING WS-CLICK-BUF(1:WS-CLICK-NREAD)
+               DELIMITED BY '"name":"'
+               INTO WS-CLICK-JUNK WS-CLICK-TAIL
+           END-UNSTRING
+           IF WS-CLICK-TAIL NOT = SPACES
+               UNSTRING WS-CLICK-TAIL DELIMITED BY '"'
+                   INTO WS-CLICK-NAME
+               END-UNSTRING
+           END-IF
+           IF WS-CLICK-NAME = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING MOD-IDX FROM 1 BY 1
+               UNTIL MOD-IDX > WS-MODULES-LOADED
+               IF FUNCTION TRIM(WS-MOD-NAME(MOD-IDX)) =
+                       FUNCTION TRIM(WS-CLICK-NAME)
+                   AND WS-MOD-ACTION(MOD-IDX) NOT = SPACES
+                   MOVE SPACES TO WS-CLICK-CMD
+                   MOVE FUNCTION TRIM(WS-MOD-ACTION(MOD-IDX))
+                       TO WS-CLICK-CMD
+                   COMPUTE WS-CLICK-CMD-LEN =
+                       FUNCTION LENGTH(FUNCTION TRIM(WS-CLICK-CMD))
+                   MOVE LOW-VALUE
+                       TO WS-CLICK-CMD(WS-CLICK-CMD-LEN + 1:1)
+                   CALL "SYSTEM" USING BY REFERENCE WS-CLICK-CMD
+                       RETURNING WS-CLICK-SYS-RC
+                   END-CALL
+               END-IF
+           END-PERFORM
+           EXIT PARAGRAPH.
+       Capture-Module-Value.
+      * The value for this tick was already captured by Poll-Module
+      * into WS-MOD-CACHE when this module's refresh interval said a
+      * poll was due -- re-invoking WS-MOD-POINTER here would run the
+      * hook a second time every cycle regardless of REFRESH, which is
+      * wrong for side-effecting hooks (DEXECHOOK, low-battery notify).
+           MOVE SPACES TO WS-HIST-VALUE
+           MOVE WS-MOD-CACHE(MOD-IDX) TO WS-HIST-VALUE
+           INSPECT WS-HIST-VALUE REPLACING ALL X'0A' BY SPACE
+           EXIT PARAGRAPH.
+       Write-History.
+           OPEN EXTEND HISTORY-FILE
+           IF NOT WS-HIST-OK
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           IF WS-HIST-OK
+               PERFORM VARYING MOD-IDX FROM 1 BY 1
+                   UNTIL MOD-IDX > WS-MODULES-LOADED
+                   MOVE FUNCTION CURRENT-DATE TO WS-HIST-DATE-FIELDS
+                   MOVE WS-MOD-NAME(MOD-IDX) TO WS-HIST-NAME
+                   PERFORM Capture-Module-Value
+                   WRITE HIST-RECORD FROM WS-HIST-LINE
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF
+           EXIT PARAGRAPH.
        Main.
-           CALL 'OUTPUT_FMT' USING WS-TYPE 0 0 0 1
-           PERFORM LoopInner UNTIL 1<0
+           SET WS-SIGHUP-PTR TO ENTRY 'DSIGHUPHOOK'
+           CALL "signal" USING BY VALUE 1 BY VALUE WS-SIGHUP-PTR
+               RETURNING WS-SIG-RC
+           END-CALL
+           CALL 'OUTPUT_FMT' USING WS-TYPE 0 0 0 1 WS-TIME-FORMAT
+               0 SPACES 0 SPACES SPACES SPACES WS-TERM-SEPARATOR 'Y'
+               SPACES
+           PERFORM LoopInner WITH TEST AFTER UNTIL ONCE-MODE
+           MOVE 0 TO RETURN-CODE
            STOP RUN.
        LoopInner.
-           CALL 'OUTPUT_FMT' USING WS-TYPE 0 0 0 2
+           IF WS-RELOAD-FLAG = 'Y'
+               PERFORM Reload-Config
+           END-IF
+           IF WS-TYPE = 0
+               PERFORM Poll-Click-Events
+           END-IF
+           CALL 'OUTPUT_FMT' USING WS-TYPE 0 0 0 2 WS-TIME-FORMAT
+               0 SPACES 0 SPACES SPACES SPACES WS-TERM-SEPARATOR 'Y'
+               SPACES
            PERFORM VARYING MOD-IDX FROM 1 BY 1
                UNTIL MOD-IDX > WS-MODULES-LOADED
-               CALL 'OUTPUT_FMT' USING WS-TYPE WS-MOD-POINTER(MOD-IDX)
-               WS-MOD-COLOR(MOD-IDX) WS-MOD-BODY(MOD-IDX) 3
+               PERFORM Poll-Module
            END-PERFORM
 
-           CALL 'OUTPUT_FMT' USING WS-TYPE 0 0 0 4
-           CONTINUE AFTER WS-UPDATE-INTERVAL SECONDS
+           CALL 'OUTPUT_FMT' USING WS-TYPE 0 0 0 4 WS-TIME-FORMAT
+               0 SPACES 0 SPACES SPACES SPACES WS-TERM-SEPARATOR 'Y'
+               SPACES
+           PERFORM Write-History
+           IF NOT ONCE-MODE
+               CONTINUE AFTER WS-UPDATE-INTERVAL SECONDS
+           END-IF
+           EXIT PARAGRAPH.
+      * Polls one module's hook, or redisplays its last captured value,
+      * according to its own WS-MOD-REFRESH interval -- a module set to
+      * refresh every 3rd tick counts WS-MOD-TICKS-LEFT down to 0
+      * across the ticks in between and only calls into OUTPUT_FMT with
+      * L-REFRESH-DUE = 'Y' when it reaches it.
+       Poll-Module.
+           IF WS-MOD-TICKS-LEFT(MOD-IDX) = 0
+               MOVE 'Y' TO WS-REFRESH-DUE
+               COMPUTE WS-MOD-TICKS-LEFT(MOD-IDX) =
+                   WS-MOD-REFRESH(MOD-IDX) - 1
+           ELSE
+               MOVE 'N' TO WS-REFRESH-DUE
+               SUBTRACT 1 FROM WS-MOD-TICKS-LEFT(MOD-IDX)
+           END-IF
+           CALL 'OUTPUT_FMT' USING WS-TYPE WS-MOD-POINTER(MOD-IDX)
+               WS-MOD-COLOR(MOD-IDX) WS-MOD-BODY(MOD-IDX) 3
+               WS-TIME-FORMAT
+               WS-MOD-WARN(MOD-IDX) WS-MOD-WARN-COLOR(MOD-IDX)
+               WS-MOD-CRIT(MOD-IDX) WS-MOD-CRIT-COLOR(MOD-IDX)
+               WS-MOD-NAME(MOD-IDX) WS-MOD-LABEL(MOD-IDX)
+               WS-TERM-SEPARATOR WS-REFRESH-DUE WS-MOD-CACHE(MOD-IDX)
+           EXIT PARAGRAPH.
+       Validate-Config.
+           MOVE 0 TO WS-VALIDATION-ERRORS
+           MOVE 0 TO WS-VALIDATE-LINE-NUM
+           MOVE "N" TO WS-VALIDATE-EOF
+           PERFORM UNTIL VALIDATE-EOF
+               READ CONFIG-FILE INTO WS-CONFIG-LINE
+                   AT END MOVE "Y" TO WS-VALIDATE-EOF
+                   NOT AT END
+                       ADD 1 TO WS-VALIDATE-LINE-NUM
+                       PERFORM Validate-Config-Line
+               END-READ
+           END-PERFORM
+           CLOSE CONFIG-FILE
+           OPEN INPUT CONFIG-FILE
+           IF WS-VALIDATION-ERRORS > 0
+               DISPLAY "WARNING: " WS-VALIDATION-ERRORS
+                   " CONFIG VALIDATION ERROR(S) FOUND IN "
+                   FUNCTION TRIM(WS-CONFIG-PATH) UPON SYSERR
+           END-IF
+           EXIT PARAGRAPH.
+       Validate-Config-Line.
+           IF WS-CONFIG-LINE = SPACES OR WS-TYPE-COMMENT
+               EXIT PARAGRAPH
+           END-IF
+           EVALUATE TRUE
+               WHEN WS-TYPE-GENERAL CONTINUE
+               WHEN WS-TYPE-MODULE PERFORM Validate-Module-Line
+               WHEN WS-TYPE-GROUP  PERFORM Validate-Module-Line
+               WHEN OTHER
+                   ADD 1 TO WS-VALIDATION-ERRORS
+                   DISPLAY "CONFIG ERROR LINE " WS-VALIDATE-LINE-NUM
+                       ": UNKNOWN LINE TYPE " WS-CONFIG-TYPE UPON SYSERR
+           END-EVALUATE
+           EXIT PARAGRAPH.
+       Validate-Module-Line.
+      * A GROUP line is a static separator/heading -- it has no hook
+      * to look values up from, so unlike MODULE it doesn't need a
+      * NAME to identify one.
+           IF WS-CONFIG-NAME = SPACES AND WS-TYPE-MODULE
+               ADD 1 TO WS-VALIDATION-ERRORS
+               DISPLAY "CONFIG ERROR LINE " WS-VALIDATE-LINE-NUM
+                   ": MODULE LINE MISSING NAME" UPON SYSERR
+           END-IF
+           IF WS-CONFIG-COLOR NOT = SPACES
+               MOVE WS-CONFIG-COLOR TO WS-HEXCHK-FIELD
+               PERFORM Check-Hex-Field
+               IF NOT HEXCHK-OK
+                   ADD 1 TO WS-VALIDATION-ERRORS
+                   DISPLAY "CONFIG ERROR LINE " WS-VALIDATE-LINE-NUM
+                       ": INVALID COLOR " WS-CONFIG-COLOR UPON SYSERR
+               END-IF
+           END-IF
+           IF WS-CONFIG-WARN NOT = SPACES
+               AND WS-CONFIG-WARN NOT NUMERIC
+               ADD 1 TO WS-VALIDATION-ERRORS
+               DISPLAY "CONFIG ERROR LINE " WS-VALIDATE-LINE-NUM
+                   ": INVALID WARN THRESHOLD " WS-CONFIG-WARN
+                   UPON SYSERR
+           END-IF
+           IF WS-CONFIG-CRIT NOT = SPACES
+               AND WS-CONFIG-CRIT NOT NUMERIC
+               ADD 1 TO WS-VALIDATION-ERRORS
+               DISPLAY "CONFIG ERROR LINE " WS-VALIDATE-LINE-NUM
+                   ": INVALID CRIT THRESHOLD " WS-CONFIG-CRIT
+                   UPON SYSERR
+           END-IF
+           IF WS-CONFIG-WARN-COLOR NOT = SPACES
+               MOVE WS-CONFIG-WARN-COLOR TO WS-HEXCHK-FIELD
+               PERFORM Check-Hex-Field
+               IF NOT HEXCHK-OK
+                   ADD 1 TO WS-VALIDATION-ERRORS
+                   DISPLAY "CONFIG ERROR LINE " WS-VALIDATE-LINE-NUM
+                       ": INVALID WARN COLOR " WS-CONFIG-WARN-COLOR
+                       UPON SYSERR
+               END-IF
+           END-IF
+           IF WS-CONFIG-CRIT-COLOR NOT = SPACES
+               MOVE WS-CONFIG-CRIT-COLOR TO WS-HEXCHK-FIELD
+               PERFORM Check-Hex-Field
+               IF NOT HEXCHK-OK
+                   ADD 1 TO WS-VALIDATION-ERRORS
+                   DISPLAY "CONFIG ERROR LINE " WS-VALIDATE-LINE-NUM
+                       ": INVALID CRIT COLOR " WS-CONFIG-CRIT-COLOR
+                       UPON SYSERR
+               END-IF
+           END-IF
+           IF WS-CONFIG-POSITION NOT = SPACES
+               AND WS-CONFIG-POSITION NOT NUMERIC
+               ADD 1 TO WS-VALIDATION-ERRORS
+               DISPLAY "CONFIG ERROR LINE " WS-VALIDATE-LINE-NUM
+                   ": INVALID POSITION " WS-CONFIG-POSITION
+                   UPON SYSERR
+           END-IF
+           IF WS-CONFIG-REFRESH NOT = SPACES
+               AND WS-CONFIG-REFRESH NOT NUMERIC
+               ADD 1 TO WS-VALIDATION-ERRORS
+               DISPLAY "CONFIG ERROR LINE " WS-VALIDATE-LINE-NUM
+                   ": INVALID REFRESH " WS-CONFIG-REFRESH
+                   UPON SYSERR
+           END-IF
+           EXIT PARAGRAPH.
+       Check-Hex-Field.
+           MOVE "Y" TO WS-HEXCHK-OK
+           PERFORM VARYING WS-HEXCHK-IDX FROM 1 BY 1
+               UNTIL WS-HEXCHK-IDX > 6
+               MOVE WS-HEXCHK-FIELD(WS-HEXCHK-IDX:1) TO WS-HEXCHK-CHAR
+               IF NOT ((WS-HEXCHK-CHAR >= "0" AND WS-HEXCHK-CHAR <= "9")
+                   OR (WS-HEXCHK-CHAR >= "A" AND WS-HEXCHK-CHAR <= "F")
+                   OR (WS-HEXCHK-CHAR >= "a" AND WS-HEXCHK-CHAR <= "f"))
+                   MOVE "N" TO WS-HEXCHK-OK
+               END-IF
+           END-PERFORM
            EXIT PARAGRAPH.
        Process-Config-Line.
            IF WS-TYPE-COMMENT OR WS-CONFIG-LINE = SPACES
@@ -146,32 +729,99 @@
              WHEN WS-TYPE-GENERAL UNSTRING WS-CONFIG-BODY
                  DELIMITED BY ALL SPACES
                  INTO WS-TIME-FORMAT WS-UPDATE-INTERVAL
+                      WS-TERM-SEPARATOR
                END-UNSTRING
              WHEN WS-TYPE-MODULE PERFORM Process-Module
+             WHEN WS-TYPE-GROUP  PERFORM Process-Module
              WHEN OTHER DISPLAY "WARNING: UNKNOWN MODULE TYPE: "
-                                WS-CONFIG-TYPE
+                                WS-CONFIG-TYPE UPON SYSERR
            END-EVALUATE
            EXIT PARAGRAPH.
        Process-Module.
+           IF WS-MODULES-LOADED >= 50
+               DISPLAY "WARNING: MODULE LIMIT (50) REACHED, IGNORING: "
+                       FUNCTION TRIM(WS-CONFIG-NAME) UPON SYSERR
+               EXIT PARAGRAPH
+           END-IF
            COMPUTE WS-MODULES-LOADED = WS-MODULES-LOADED + 1
            COMPUTE MOD-IDX           = MOD-IDX + 1
-           EVALUATE WS-CONFIG-NAME
-             WHEN "BATTERY"
-               SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DBATTHOOK'
-             WHEN "MEMORY"
-               SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DMEMHOOK'
-             WHEN "LOAD"
-               SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DLOADHOOK'
-             WHEN "DATE"
-               SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DDATEHOOK'
-             WHEN "TIME"
-               SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DTIMEHOOK'
-             WHEN OTHER
-               DISPLAY "MODULE: " QUOTE WS-CONFIG-NAME QUOTE
-                       "NOT FOUND"
-               SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DTIMEHOOK'
-               CONTINUE
-           END-EVALUATE
+           IF WS-TYPE-GROUP
+               SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DGROUPHOOK'
+           ELSE
+             EVALUATE WS-CONFIG-NAME
+               WHEN "BATTERY"
+                 SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DBATTHOOK'
+               WHEN "MEMORY"
+                 SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DMEMHOOK'
+               WHEN "LOAD"
+                 SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DLOADHOOK'
+               WHEN "DATE"
+                 SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DDATEHOOK'
+               WHEN "TIME"
+                 SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DTIMEHOOK'
+               WHEN "TEMP"
+                 SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DTEMPHOOK'
+               WHEN "DISK"
+                 SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DDISKHOOK'
+               WHEN "NET"
+                 SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DNETHOOK'
+               WHEN "EXEC"
+                 SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DEXECHOOK'
+               WHEN OTHER
+                 DISPLAY "MODULE: " QUOTE WS-CONFIG-NAME QUOTE
+                         "NOT FOUND" UPON SYSERR
+                 SET WS-MOD-POINTER(MOD-IDX) TO ENTRY 'DTIMEHOOK'
+                 CONTINUE
+             END-EVALUATE
+           END-IF
            SET WS-MOD-COLOR(MOD-IDX) TO WS-CONFIG-COLOR.
            SET WS-MOD-BODY(MOD-IDX)  TO WS-CONFIG-BODY.
+           SET WS-MOD-NAME(MOD-IDX)  TO WS-CONFIG-NAME.
+           IF WS-CONFIG-WARN NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-CONFIG-WARN)
+                   TO WS-MOD-WARN(MOD-IDX)
+               SET WS-MOD-WARN-COLOR(MOD-IDX) TO WS-CONFIG-WARN-COLOR
+           ELSE
+               MOVE 0 TO WS-MOD-WARN(MOD-IDX)
+               SET WS-MOD-WARN-COLOR(MOD-IDX) TO SPACES
+           END-IF
+           IF WS-CONFIG-CRIT NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-CONFIG-CRIT)
+                   TO WS-MOD-CRIT(MOD-IDX)
+               SET WS-MOD-CRIT-COLOR(MOD-IDX) TO WS-CONFIG-CRIT-COLOR
+           ELSE
+               MOVE 0 TO WS-MOD-CRIT(MOD-IDX)
+               SET WS-MOD-CRIT-COLOR(MOD-IDX) TO SPACES
+           END-IF
+           IF WS-CONFIG-POSITION NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-CONFIG-POSITION)
+                   TO WS-MOD-POSITION(MOD-IDX)
+           ELSE
+               COMPUTE WS-MOD-POSITION(MOD-IDX) = MOD-IDX * 10
+           END-IF
+           SET WS-MOD-LABEL(MOD-IDX) TO WS-CONFIG-LABEL.
+           IF WS-CONFIG-REFRESH NOT = SPACES
+               AND FUNCTION NUMVAL(WS-CONFIG-REFRESH) > 0
+               MOVE FUNCTION NUMVAL(WS-CONFIG-REFRESH)
+                   TO WS-MOD-REFRESH(MOD-IDX)
+           ELSE
+               MOVE 1 TO WS-MOD-REFRESH(MOD-IDX)
+           END-IF
+           MOVE 0 TO WS-MOD-TICKS-LEFT(MOD-IDX)
+           SET WS-MOD-CACHE(MOD-IDX) TO SPACES
+           SET WS-MOD-ACTION(MOD-IDX) TO WS-CONFIG-ACTION
+           PERFORM Apply-Color-Override
+           EXIT PARAGRAPH.
+       Apply-Color-Override.
+           MOVE SPACES TO WS-COLOR-ENV-NAME
+           STRING "STATUSLINE_" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MOD-NAME(MOD-IDX)) DELIMITED BY SIZE
+                  "_COLOR" DELIMITED BY SIZE
+                  INTO WS-COLOR-ENV-NAME
+           END-STRING
+           MOVE SPACES TO WS-COLOR-ENV-VAL
+           ACCEPT WS-COLOR-ENV-VAL FROM ENVIRONMENT WS-COLOR-ENV-NAME
+           IF WS-COLOR-ENV-VAL NOT = SPACES
+               SET WS-MOD-COLOR(MOD-IDX) TO WS-COLOR-ENV-VAL
+           END-IF
            EXIT PARAGRAPH.
