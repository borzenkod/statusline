@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DDATEHOOK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CURRENT-DATE-FIELDS.
+         05 WS-CURRENT-DATE.
+           10 WS-CURRENT-YEAR    PIC 9(4).
+           10 WS-CURRENT-MONTH   PIC 9(2).
+           10 WS-CURRENT-DAY     PIC 9(2).
+         05 FILLER               PIC X(13).
+       01 WS-PATTERN             PIC X(40).
+       LINKAGE SECTION.
+      * L-BODY carries an optional date pattern built from the tokens
+      * YYYY, MM and DD, e.g. "YYYY-MM-DD". Blank defaults to
+      * "DD/MM/YYYY".
+       01 L-BODY                 PIC X(71).
+       01 L-COLOR                PIC X(6).
+       PROCEDURE DIVISION USING L-BODY L-COLOR.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS
+           IF L-BODY = SPACES
+               MOVE "DD/MM/YYYY" TO WS-PATTERN
+           ELSE
+               MOVE FUNCTION TRIM(L-BODY) TO WS-PATTERN
+           END-IF
+           INSPECT WS-PATTERN REPLACING FIRST "YYYY" BY WS-CURRENT-YEAR
+           INSPECT WS-PATTERN REPLACING FIRST "MM" BY WS-CURRENT-MONTH
+           INSPECT WS-PATTERN REPLACING FIRST "DD" BY WS-CURRENT-DAY
+           DISPLAY FUNCTION TRIM(WS-PATTERN) WITH NO ADVANCING
+           GOBACK.
