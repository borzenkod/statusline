@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTIMEHOOK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CURRENT-TIME-FIELDS.
+         05 FILLER               PIC X(8).
+         05 WS-CURRENT-TIME.
+           10 WS-CURRENT-HOUR    PIC 9(2).
+           10 WS-CURRENT-MINUTE  PIC 9(2).
+           10 WS-CURRENT-SECOND  PIC 9(2).
+         05 FILLER               PIC X(7).
+       01 WS-DISPLAY-HOUR        PIC 9(2).
+       01 WS-AMPM                PIC X(4).
+       01 WS-PATTERN             PIC X(40).
+       LINKAGE SECTION.
+      * L-BODY carries an optional time pattern built from the tokens
+      * HH, MI, SS and AMPM, e.g. "HH:MI:SS AMPM". Blank defaults to
+      * "HH:MI:SS", or "HH:MI:SS AMPM" when L-TIME-FMT is "12H".
+       01 L-BODY                 PIC X(71).
+       01 L-COLOR                PIC X(6).
+       01 L-TIME-FMT             PIC X(3).
+       PROCEDURE DIVISION USING L-BODY L-COLOR L-TIME-FMT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIME-FIELDS
+           MOVE WS-CURRENT-HOUR TO WS-DISPLAY-HOUR
+           MOVE "PM  " TO WS-AMPM
+           IF WS-CURRENT-HOUR < 12
+               MOVE "AM  " TO WS-AMPM
+           END-IF
+           IF L-TIME-FMT = "12H"
+               IF WS-CURRENT-HOUR = 0
+                   MOVE 12 TO WS-DISPLAY-HOUR
+               ELSE
+                   IF WS-CURRENT-HOUR > 12
+                       COMPUTE WS-DISPLAY-HOUR = WS-CURRENT-HOUR - 12
+                   END-IF
+               END-IF
+           END-IF
+           IF L-BODY NOT = SPACES
+               MOVE FUNCTION TRIM(L-BODY) TO WS-PATTERN
+           ELSE
+               IF L-TIME-FMT = "12H"
+                   MOVE "HH:MI:SS AMPM" TO WS-PATTERN
+               ELSE
+                   MOVE "HH:MI:SS" TO WS-PATTERN
+               END-IF
+           END-IF
+           INSPECT WS-PATTERN REPLACING FIRST "HH" BY WS-DISPLAY-HOUR
+           INSPECT WS-PATTERN REPLACING FIRST "MI" BY WS-CURRENT-MINUTE
+           INSPECT WS-PATTERN REPLACING FIRST "SS" BY WS-CURRENT-SECOND
+           INSPECT WS-PATTERN REPLACING FIRST "AMPM" BY WS-AMPM
+           DISPLAY FUNCTION TRIM(WS-PATTERN) WITH NO ADVANCING
+           GOBACK.
