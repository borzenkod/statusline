@@ -3,15 +3,33 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 LOAD.
-           05 LOAD1  USAGE COMP-2. 
-           05 LOAD5  USAGE COMP-2. 
-           05 LOAD15 USAGE COMP-2. 
+           05 LOAD1  USAGE COMP-2.
+           05 LOAD5  USAGE COMP-2.
+           05 LOAD15 USAGE COMP-2.
        01 DIS PIC IS 9.99.
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+      * L-BODY selects which average(s) to show: "5" or "15" for a
+      * single figure, "ALL" for all three space-separated, blank
+      * defaults to the 1-minute average.
+       01 L-BODY     PIC X(71).
+       01 L-COLOR     PIC X(6).
+       PROCEDURE DIVISION USING L-BODY L-COLOR.
            CALL
                'getloadavg' USING
                BY REFERENCE LOAD BY VALUE 3
            END-CALL
-           MOVE LOAD1 TO DIS.
-           DISPLAY DIS WITH NO ADVANCING 
+           EVALUATE FUNCTION TRIM(L-BODY)
+               WHEN "5"   MOVE LOAD5  TO DIS
+               WHEN "15"  MOVE LOAD15 TO DIS
+               WHEN "ALL"
+                   MOVE LOAD1 TO DIS
+                   DISPLAY DIS " " WITH NO ADVANCING
+                   MOVE LOAD5 TO DIS
+                   DISPLAY DIS " " WITH NO ADVANCING
+                   MOVE LOAD15 TO DIS
+                   DISPLAY DIS WITH NO ADVANCING
+                   GOBACK
+               WHEN OTHER MOVE LOAD1 TO DIS
+           END-EVALUATE
+           DISPLAY DIS WITH NO ADVANCING
            GOBACK.
