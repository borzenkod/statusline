@@ -0,0 +1,13 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DSIGHUPHOOK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Shared with MAIN via EXTERNAL storage -- this program only
+      * ever runs as the SIGHUP handler registered in Main, so all it
+      * does is raise the flag MAIN polls once per loop cycle.
+       01 WS-RELOAD-FLAG    PIC X EXTERNAL VALUE 'N'.
+       LINKAGE SECTION.
+       01 L-SIGNUM          PIC S9(9) COMP-5.
+       PROCEDURE DIVISION USING BY VALUE L-SIGNUM.
+           MOVE 'Y' TO WS-RELOAD-FLAG
+           GOBACK.
