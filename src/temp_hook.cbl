@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTEMPHOOK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMPF ASSIGN TO DYNAMIC WS-TEMP-PATH
+           FILE STATUS IS WS-TEMP-STATUS
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TEMPF.
+       01 FD-LINE           PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 WS-ZONE-NAME      PIC X(20).
+       01 WS-TEMP-PATH      PIC X(64).
+       01 WS-TEMP-STATUS    PIC XX.
+         88 WS-TEMP-OK      VALUE "00".
+       01 WS-LINE           PIC X(100).
+       01 WS-TEMP-MILLIC    PIC 9(6) COMP.
+       01 WS-TEMP-C         PIC 999.
+       LINKAGE SECTION.
+      * L-BODY may carry a thermal zone name override, e.g.
+      * "thermal_zone1". Left blank, "thermal_zone0" is read.
+       01 L-BODY            PIC X(71).
+       01 L-COLOR            PIC X(6).
+       01 L-TIME-FMT         PIC X(3).
+       01 L-WARN             PIC 999.
+       01 L-WARN-COLOR       PIC X(6).
+       01 L-CRIT             PIC 999.
+       01 L-CRIT-COLOR       PIC X(6).
+       PROCEDURE DIVISION USING L-BODY L-COLOR L-TIME-FMT
+           L-WARN L-WARN-COLOR L-CRIT L-CRIT-COLOR.
+           IF L-BODY NOT = SPACES
+               MOVE FUNCTION TRIM(L-BODY) TO WS-ZONE-NAME
+           ELSE
+               MOVE "thermal_zone0" TO WS-ZONE-NAME
+           END-IF
+           STRING "/sys/class/thermal/" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ZONE-NAME) DELIMITED BY SIZE
+                  "/temp" DELIMITED BY SIZE
+                  INTO WS-TEMP-PATH
+           END-STRING
+           MOVE 0 TO WS-TEMP-MILLIC
+           OPEN INPUT TEMPF
+           IF WS-TEMP-OK
+               READ TEMPF INTO FD-LINE
+               CLOSE TEMPF
+               MOVE FUNCTION TRIM(FD-LINE) TO WS-LINE
+               MOVE FUNCTION NUMVAL(WS-LINE) TO WS-TEMP-MILLIC
+           END-IF
+           COMPUTE WS-TEMP-C = WS-TEMP-MILLIC / 1000
+           IF L-CRIT > 0 AND WS-TEMP-C >= L-CRIT
+               MOVE L-CRIT-COLOR TO L-COLOR
+           ELSE
+               IF L-WARN > 0 AND WS-TEMP-C >= L-WARN
+                   MOVE L-WARN-COLOR TO L-COLOR
+               END-IF
+           END-IF
+           DISPLAY "T: " WS-TEMP-C "C" WITH NO ADVANCING
+           GOBACK.
