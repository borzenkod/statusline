@@ -1,16 +1,56 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OUTPUT_FMT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAPTUREF ASSIGN TO "/tmp/.statusline-cob-i3.tmp"
+               FILE STATUS IS WS-CAP-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD CAPTUREF.
+       01 FD-CAP-LINE PIC X(200).
        WORKING-STORAGE SECTION.
        01 TMP         PIC IS 999.
        01 HEX         PIC IS XX.
        01 WS-IDX      PIC IS 9.
        01 CURRENT     PIC IS X.
        01 CURRENT-DEC PIC IS 99.
+      * Fields used to capture a hook's DISPLAY output into a scratch
+      * file (by redirecting stdout to it for the duration of the
+      * CALL) so the i3 body can be scanned and JSON-escaped before
+      * being emitted between the surrounding quotes.
+       01 WS-CAP-PATH     PIC X(40)
+           VALUE "/tmp/.statusline-cob-i3.tmp".
+       01 WS-CAP-PATH-LEN PIC 99 COMP.
+      * The NUL terminator poked into WS-CAP-PATH below only needs to
+      * happen once -- FUNCTION TRIM stops at the first non-space byte,
+      * so recomputing the length from WS-CAP-PATH after it already has
+      * a NUL in it walks the length one byte further every call.
+       01 WS-CAP-PATH-DONE PIC X VALUE "N".
+       01 WS-SAVED-FD     PIC S9(9) COMP-5.
+       01 WS-TMP-FD       PIC S9(9) COMP-5.
+       01 WS-FD-RC        PIC S9(9) COMP-5.
+       01 WS-OPEN-FLAGS   PIC S9(9) COMP-5 VALUE 577.
+       01 WS-OPEN-MODE    PIC S9(9) COMP-5 VALUE 420.
+       01 WS-CAP-STATUS   PIC XX.
+         88 WS-CAP-OK     VALUE "00".
+       01 WS-CAP-LINE     PIC X(200).
+       01 WS-CAP-LEN      PIC 9(3) COMP.
+       01 WS-EIDX         PIC 9(3) COMP.
+       01 WS-ECHAR        PIC X.
+      * \uXXXX fallback for control bytes below X'20' that JSON forbids
+      * literal, and that have no shorter \t/\n/\r escape of their own.
+       01 WS-HEXDIGITS    PIC X(16) VALUE "0123456789ABCDEF".
+       01 WS-ECHAR-CODE   PIC 999 COMP.
+       01 WS-ECHAR-HI     PIC 9 COMP.
+       01 WS-ECHAR-LO     PIC 9 COMP.
        LINKAGE SECTION.
       * TYPE:
       * 0: i3
-      * 1: term
+      * 1: term (ANSI truecolor escapes)
+      * 2: tmux (tmux #[] format strings)
+      * 3: plain (polybar/waybar -- no color escapes, space separated)
       * <other>: term
        77 L-TYPE      PIC IS 9.
        77 L-TEXT      PROCEDURE-POINTER.
@@ -27,7 +67,42 @@
       * 4: BodyEnd
        01 L-PART      PIC IS 9.
        01 L-BODY      PIC IS X(71).
-       PROCEDURE DIVISION USING L-TYPE L-TEXT L-COLOR L-BODY L-PART.
+      * Time format ("12H"/"24H") from the GENERAL config line, only
+      * consulted by DTIMEHOOK.
+       01 L-TIME-FMT  PIC IS X(3).
+      * Per-module warning/critical thresholds and override colors,
+      * zero/spaces when the module has none configured. Hooks that
+      * report a comparable value (e.g. DBATTHOOK) mutate L-COLOR
+      * themselves when their value crosses one of these.
+       01 L-WARN       PIC IS 999.
+       01 L-WARN-COLOR PIC IS X(6).
+       01 L-CRIT       PIC IS 999.
+       01 L-CRIT-COLOR PIC IS X(6).
+      * Module name (config NAME field, e.g. "BATTERY"), spaces on the
+      * Header/BodyStart/BodyEnd calls. Emitted as the i3bar block's
+      * "name" so a click_events consumer on the far end of stdin can
+      * tell which block a click landed on.
+       01 L-NAME       PIC IS X(12).
+      * Optional per-module label prefix from the config LABEL field,
+      * spaces on the Header/BodyStart/BodyEnd calls and when the
+      * module didn't configure one -- displayed immediately before the
+      * module's value in every output mode.
+       01 L-LABEL      PIC IS X(20).
+      * Inter-module separator for term mode, from the GENERAL config
+      * line's third token. Defaults to a single space.
+       01 L-SEPARATOR  PIC IS X(3).
+      * Set to 'N' when the module's own refresh interval says this
+      * poll should reuse L-CACHE instead of calling the hook again;
+      * 'Y' (or spaces, on the Header/BodyStart/BodyEnd calls, where
+      * it's unused) calls the hook and refreshes L-CACHE from it.
+       01 L-REFRESH-DUE PIC IS X.
+      * Module's last captured display text, held by the caller across
+      * polls so a skipped refresh can be redisplayed without calling
+      * the hook. Spaces on the Header/BodyStart/BodyEnd calls.
+       01 L-CACHE       PIC IS X(80).
+       PROCEDURE DIVISION USING L-TYPE L-TEXT L-COLOR L-BODY L-PART
+           L-TIME-FMT L-WARN L-WARN-COLOR L-CRIT L-CRIT-COLOR L-NAME
+           L-LABEL L-SEPARATOR L-REFRESH-DUE L-CACHE.
            EVALUATE L-PART
              WHEN 1 PERFORM Header
              WHEN 2 PERFORM BodyStart
@@ -38,7 +113,8 @@
            GOBACK.
        Header.
            IF L-TYPE = 0
-             DISPLAY "{ " QUOTE "version" QUOTE ": 1 }"
+             DISPLAY "{ " QUOTE "version" QUOTE ": 1, "
+                     QUOTE "click_events" QUOTE ": true }"
              DISPLAY "["
            END-IF
            EXIT PARAGRAPH.
@@ -51,6 +127,8 @@
            EVALUATE L-TYPE
                WHEN 0     PERFORM i3
                WHEN 1     PERFORM term
+               WHEN 2     PERFORM tmux
+               WHEN 3     PERFORM plain
                WHEN OTHER PERFORM term
            END-EVALUATE
            EXIT PARAGRAPH.
@@ -58,17 +136,124 @@
            EVALUATE L-TYPE
              WHEN 0 DISPLAY "],"
              WHEN 1 DISPLAY " "
+             WHEN 2 DISPLAY " "
+             WHEN 3 DISPLAY " "
            END-EVALUATE
            EXIT PARAGRAPH.
        i3.
            DISPLAY "{"
            DISPLAY QUOTE "full_text" QUOTE ": " QUOTE WITH NO ADVANCING
-           CALL L-TEXT USING L-BODY.
+           IF L-LABEL NOT = SPACES
+               DISPLAY FUNCTION TRIM(L-LABEL) ": " WITH NO ADVANCING
+           END-IF
+           PERFORM Load-Body-Text
+           PERFORM Display-Escaped-Capture
            DISPLAY QUOTE ","
            DISPLAY QUOTE "color" QUOTE ": " QUOTE "#" COLOR-HEX QUOTE
+               ","
+           DISPLAY QUOTE "name" QUOTE ": " QUOTE
+               FUNCTION TRIM(L-NAME) QUOTE
            DISPLAY "},"
            EXIT PARAGRAPH.
+       Capture-Hook-Output.
+           IF WS-CAP-PATH-DONE = "N"
+               COMPUTE WS-CAP-PATH-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-CAP-PATH))
+               MOVE LOW-VALUE TO WS-CAP-PATH(WS-CAP-PATH-LEN + 1:1)
+               MOVE "Y" TO WS-CAP-PATH-DONE
+           END-IF
+           CALL "open" USING BY REFERENCE WS-CAP-PATH
+               BY VALUE WS-OPEN-FLAGS BY VALUE WS-OPEN-MODE
+               RETURNING WS-TMP-FD
+           END-CALL
+           CALL "fflush" USING BY VALUE 0 RETURNING WS-FD-RC
+           END-CALL
+           CALL "dup" USING BY VALUE 1 RETURNING WS-SAVED-FD
+           END-CALL
+           CALL "dup2" USING BY VALUE WS-TMP-FD BY VALUE 1
+               RETURNING WS-FD-RC
+           END-CALL
+           CALL L-TEXT USING L-BODY L-COLOR L-TIME-FMT
+               L-WARN L-WARN-COLOR L-CRIT L-CRIT-COLOR
+           CALL "fflush" USING BY VALUE 0 RETURNING WS-FD-RC
+           END-CALL
+           CALL "dup2" USING BY VALUE WS-SAVED-FD BY VALUE 1
+               RETURNING WS-FD-RC
+           END-CALL
+           CALL "close" USING BY VALUE WS-TMP-FD
+               RETURNING WS-FD-RC
+           END-CALL
+           CALL "close" USING BY VALUE WS-SAVED-FD
+               RETURNING WS-FD-RC
+           END-CALL
+           EXIT PARAGRAPH.
+      * Runs the hook and re-reads its captured output when this
+      * module's own refresh interval says it's due, saving the result
+      * into L-CACHE for the caller to hand back on skipped polls;
+      * otherwise just replays L-CACHE as-is.
+       Load-Body-Text.
+           IF L-REFRESH-DUE = 'N'
+               MOVE L-CACHE TO WS-CAP-LINE
+           ELSE
+               PERFORM Capture-Hook-Output
+               PERFORM Read-Capture-File
+               MOVE WS-CAP-LINE TO L-CACHE
+           END-IF
+           EXIT PARAGRAPH.
+       Read-Capture-File.
+           MOVE SPACES TO WS-CAP-LINE
+           OPEN INPUT CAPTUREF
+           IF WS-CAP-OK
+               READ CAPTUREF INTO FD-CAP-LINE
+                   AT END CONTINUE
+                   NOT AT END MOVE FD-CAP-LINE TO WS-CAP-LINE
+               END-READ
+               CLOSE CAPTUREF
+           END-IF
+           EXIT PARAGRAPH.
+       Display-Raw-Capture.
+           DISPLAY FUNCTION TRIM(WS-CAP-LINE) WITH NO ADVANCING
+           EXIT PARAGRAPH.
+       Display-Escaped-Capture.
+           COMPUTE WS-CAP-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-CAP-LINE))
+           PERFORM VARYING WS-EIDX FROM 1 BY 1
+               UNTIL WS-EIDX > WS-CAP-LEN
+               MOVE WS-CAP-LINE(WS-EIDX:1) TO WS-ECHAR
+               EVALUATE WS-ECHAR
+                   WHEN QUOTE
+                       DISPLAY "\" QUOTE WITH NO ADVANCING
+                   WHEN "\"
+                       DISPLAY "\" "\" WITH NO ADVANCING
+                   WHEN X'09'
+                       DISPLAY "\t" WITH NO ADVANCING
+                   WHEN X'0A'
+                       DISPLAY "\n" WITH NO ADVANCING
+                   WHEN X'0D'
+                       DISPLAY "\r" WITH NO ADVANCING
+                   WHEN OTHER
+                       IF WS-ECHAR < X'20'
+                           COMPUTE WS-ECHAR-CODE =
+                               FUNCTION ORD(WS-ECHAR) - 1
+                           COMPUTE WS-ECHAR-HI = WS-ECHAR-CODE / 16
+                           COMPUTE WS-ECHAR-LO =
+                               FUNCTION MOD(WS-ECHAR-CODE, 16)
+                           DISPLAY "\u00"
+                               WS-HEXDIGITS(WS-ECHAR-HI + 1:1)
+                               WS-HEXDIGITS(WS-ECHAR-LO + 1:1)
+                               WITH NO ADVANCING
+                       ELSE
+                           DISPLAY WS-ECHAR WITH NO ADVANCING
+                       END-IF
+               END-EVALUATE
+           END-PERFORM
+           EXIT PARAGRAPH.
        term.
+      * Load-Body-Text runs ahead of the color escape here (and in
+      * tmux below) because the hook it calls is what mutates L-COLOR
+      * for a warning/critical/no-device state -- reading R/G/B first
+      * would emit the module's color from before this poll.
+           PERFORM Load-Body-Text
            DISPLAY X'1B' "[38;2;" WITH NO ADVANCING
            MOVE R TO HEX
            PERFORM Hex2TMP
@@ -79,8 +264,33 @@
            MOVE B TO HEX
            PERFORM Hex2TMP
            DISPLAY TMP "m" WITH NO ADVANCING
-           CALL L-TEXT USING L-BODY.
+           IF L-LABEL NOT = SPACES
+               DISPLAY FUNCTION TRIM(L-LABEL) ": " WITH NO ADVANCING
+           END-IF
+           PERFORM Display-Raw-Capture
            DISPLAY X'1B' "[0m" WITH NO ADVANCING
+           IF L-SEPARATOR NOT = SPACES
+               DISPLAY FUNCTION TRIM(L-SEPARATOR) WITH NO ADVANCING
+           ELSE
+               DISPLAY " " WITH NO ADVANCING
+           END-IF
+           EXIT PARAGRAPH.
+       tmux.
+           PERFORM Load-Body-Text
+           DISPLAY "#[fg=#" COLOR-HEX "]" WITH NO ADVANCING
+           IF L-LABEL NOT = SPACES
+               DISPLAY FUNCTION TRIM(L-LABEL) ": " WITH NO ADVANCING
+           END-IF
+           PERFORM Display-Raw-Capture
+           DISPLAY "#[fg=default]" WITH NO ADVANCING
+           DISPLAY " " WITH NO ADVANCING
+           EXIT PARAGRAPH.
+       plain.
+           IF L-LABEL NOT = SPACES
+               DISPLAY FUNCTION TRIM(L-LABEL) ": " WITH NO ADVANCING
+           END-IF
+           PERFORM Load-Body-Text
+           PERFORM Display-Raw-Capture
            DISPLAY " " WITH NO ADVANCING
            EXIT PARAGRAPH.
        Hex2TMP.
