@@ -3,7 +3,8 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BAT ASSIGN TO '/sys/class/power_supply/BAT0/uevent'
+           SELECT BAT ASSIGN TO DYNAMIC WS-DEVICE-PATH
+           FILE STATUS IS WS-DEVICE-STATUS
            ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
@@ -13,26 +14,215 @@
        01 end-of-file       PIC X VALUE 'N'.
        01 WS-BIT-SIZE       PIC 99.
        01 WS-LINE           PIC X(100).
+       01 WS-DEVICE-NAME    PIC X(16).
+       01 WS-DEVICE-PATH    PIC X(64).
+       01 WS-DEVICE-STATUS  PIC XX.
+         88 WS-DEVICE-OK    VALUE "00".
+       01 WS-DEV-IDX        PIC 99.
+       01 WS-DEV-NUM        PIC 9.
+       01 WS-DEV-DIGIT       PIC X.
        01 WS-CAPACITY       PIC 999.
+       01 WS-CAP-SUM        PIC 9(5) COMP.
+       01 WS-CAP-COUNT      PIC 99 COMP.
        01 WS-STATUS         PIC 9.
          88 DISCHARDING     VALUE 0.
          88 CHARGING        VALUE 1.
          88 CHARGED         VALUE 2.
+       01 WS-DEV-STATE-TEXT PIC X(15).
+       01 WS-ANY-CHARGING   PIC X VALUE 'N'.
+       01 WS-ANY-DISCHARGE  PIC X VALUE 'N'.
+       01 WS-POWER-NOW      PIC 9(8) COMP.
+       01 WS-ENERGY-NOW     PIC 9(8) COMP.
+       01 WS-ENERGY-FULL    PIC 9(8) COMP.
+       01 WS-POWER-SUM      PIC 9(8) COMP.
+       01 WS-ENERGY-SUM     PIC 9(8) COMP.
+       01 WS-ENERGY-FULL-SUM PIC 9(8) COMP.
+       01 WS-REM-CENTI      PIC 9(8) COMP.
+       01 WS-HOURS-REM      PIC 99.
+       01 WS-MINS-REM       PIC 99.
        01 TMP               PIC 9(10).
+      * Set once a low-battery desktop notification has fired for the
+      * current dip below L-CRIT, so it fires once per crossing rather
+      * than once per poll; cleared once the level recovers above
+      * L-CRIT or the battery starts charging. WORKING-STORAGE persists
+      * across calls to this hook for the life of the run, same as
+      * WS-CAP-PATH-DONE does in OUTPUT_FMT.
+       01 WS-LOW-BATT-NOTIFIED PIC X VALUE "N".
+         88 LOW-BATT-NOTIFIED  VALUE "Y".
+       01 WS-NOTIFY-CMD        PIC X(120).
+       01 WS-NOTIFY-CMD-LEN    PIC 99 COMP.
+       01 WS-NOTIFY-RC         PIC S9(9) COMP-5.
+       01 WS-CAP-DISPLAY       PIC ZZ9.
+      * Coarse capacity-tier glyph shown ahead of the percentage --
+      * bucketed on the raw level regardless of charging state, which
+      * gets its own "(+)"/"(=)" tag right after it.
+       01 WS-BATT-ICON         PIC X(3).
+       LINKAGE SECTION.
+      * L-BODY may carry a battery device name override, e.g. "BAT1".
+      * Left blank, every /sys/class/power_supply/BATn device found is
+      * averaged together.
+       01 L-BODY            PIC X(71).
+       01 L-COLOR            PIC X(6).
+       01 L-TIME-FMT         PIC X(3).
+       01 L-WARN             PIC 999.
+       01 L-WARN-COLOR       PIC X(6).
+       01 L-CRIT             PIC 999.
+       01 L-CRIT-COLOR       PIC X(6).
+       PROCEDURE DIVISION USING L-BODY L-COLOR L-TIME-FMT
+           L-WARN L-WARN-COLOR L-CRIT L-CRIT-COLOR.
+           MOVE 0 TO WS-CAP-SUM
+           MOVE 0 TO WS-CAP-COUNT
+           MOVE 0 TO WS-POWER-SUM
+           MOVE 0 TO WS-ENERGY-SUM
+           MOVE 0 TO WS-ENERGY-FULL-SUM
+           MOVE 'N' TO WS-ANY-CHARGING
+           MOVE 'N' TO WS-ANY-DISCHARGE
+           IF L-BODY NOT = SPACES
+               MOVE FUNCTION TRIM(L-BODY) TO WS-DEVICE-NAME
+               PERFORM Read-Device
+           ELSE
+               PERFORM VARYING WS-DEV-IDX FROM 0 BY 1
+                   UNTIL WS-DEV-IDX > 9
+                   MOVE WS-DEV-IDX TO WS-DEV-NUM
+                   MOVE WS-DEV-NUM TO WS-DEV-DIGIT
+                   MOVE SPACES TO WS-DEVICE-NAME
+                   STRING "BAT" DELIMITED BY SIZE
+                          WS-DEV-DIGIT DELIMITED BY SIZE
+                          INTO WS-DEVICE-NAME
+                   END-STRING
+                   PERFORM Read-Device
+               END-PERFORM
+           END-IF
+           IF WS-CAP-COUNT = 0
+               MOVE "808080" TO L-COLOR
+               MOVE "N" TO WS-LOW-BATT-NOTIFIED
+               DISPLAY "B: N/A " WITH NO ADVANCING
+               GOBACK
+           END-IF
+           COMPUTE WS-CAPACITY = WS-CAP-SUM / WS-CAP-COUNT
+           IF WS-ANY-CHARGING = 'Y'
+               SET CHARGING TO TRUE
+           ELSE
+               IF WS-ANY-DISCHARGE = 'Y'
+                   SET DISCHARDING TO TRUE
+               ELSE
+                   SET CHARGED TO TRUE
+               END-IF
+           END-IF
+           IF CHARGING
+               MOVE "00ff00" TO L-COLOR
+           ELSE
+               IF L-CRIT > 0 AND WS-CAPACITY <= L-CRIT
+                   MOVE L-CRIT-COLOR TO L-COLOR
+               ELSE
+                   IF L-WARN > 0 AND WS-CAPACITY <= L-WARN
+                       MOVE L-WARN-COLOR TO L-COLOR
+                   END-IF
+               END-IF
+           END-IF
+           IF NOT CHARGING AND L-CRIT > 0 AND WS-CAPACITY <= L-CRIT
+               IF NOT LOW-BATT-NOTIFIED
+                   PERFORM Send-Low-Battery-Notification
+                   MOVE "Y" TO WS-LOW-BATT-NOTIFIED
+               END-IF
+           ELSE
+               MOVE "N" TO WS-LOW-BATT-NOTIFIED
+           END-IF
+           PERFORM Set-Battery-Icon
+           DISPLAY "B: " FUNCTION TRIM(WS-BATT-ICON) " " WS-CAPACITY
+               " " WITH NO ADVANCING
+           EVALUATE TRUE
+               WHEN CHARGING  DISPLAY "(+) " WITH NO ADVANCING
+               WHEN CHARGED   DISPLAY "(=) " WITH NO ADVANCING
+               WHEN OTHER     CONTINUE
+           END-EVALUATE
+           IF WS-POWER-SUM > 0 AND NOT CHARGED
+               IF CHARGING
+                   COMPUTE WS-REM-CENTI =
+                       (WS-ENERGY-FULL-SUM - WS-ENERGY-SUM) * 100
+                       / WS-POWER-SUM
+               ELSE
+                   COMPUTE WS-REM-CENTI =
+                       WS-ENERGY-SUM * 100 / WS-POWER-SUM
+               END-IF
+               COMPUTE WS-HOURS-REM = WS-REM-CENTI / 100
+               COMPUTE WS-MINS-REM =
+                   (WS-REM-CENTI - WS-HOURS-REM * 100) * 60 / 100
+               DISPLAY WS-HOURS-REM "h" WS-MINS-REM "m "
+                   WITH NO ADVANCING
+           END-IF
+           GOBACK.
+
+       Set-Battery-Icon.
+           EVALUATE TRUE
+               WHEN WS-CAPACITY >= 80  MOVE "[F]" TO WS-BATT-ICON
+               WHEN WS-CAPACITY >= 55  MOVE "[H]" TO WS-BATT-ICON
+               WHEN WS-CAPACITY >= 30  MOVE "[M]" TO WS-BATT-ICON
+               WHEN WS-CAPACITY >= 15  MOVE "[L]" TO WS-BATT-ICON
+               WHEN OTHER              MOVE "[!]" TO WS-BATT-ICON
+           END-EVALUATE
+           EXIT PARAGRAPH.
 
-       PROCEDURE DIVISION.
+       Send-Low-Battery-Notification.
+           MOVE WS-CAPACITY TO WS-CAP-DISPLAY
+           MOVE SPACES TO WS-NOTIFY-CMD
+           STRING "notify-send -u critical " DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  "Battery Low" DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  "Battery at " DELIMITED BY SIZE
+                  WS-CAP-DISPLAY DELIMITED BY SIZE
+                  "%" DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  " >/dev/null 2>&1" DELIMITED BY SIZE
+                  INTO WS-NOTIFY-CMD
+           END-STRING
+           COMPUTE WS-NOTIFY-CMD-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-NOTIFY-CMD))
+           MOVE LOW-VALUE TO WS-NOTIFY-CMD(WS-NOTIFY-CMD-LEN + 1:1)
+           CALL "SYSTEM" USING BY REFERENCE WS-NOTIFY-CMD
+               RETURNING WS-NOTIFY-RC
+           END-CALL
+           EXIT PARAGRAPH.
+
+       Read-Device.
+           STRING "/sys/class/power_supply/" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DEVICE-NAME) DELIMITED BY SIZE
+                  "/uevent" DELIMITED BY SIZE
+                  INTO WS-DEVICE-PATH
+           END-STRING
+           MOVE 0 TO WS-CAPACITY
+           MOVE 0 TO WS-POWER-NOW
+           MOVE 0 TO WS-ENERGY-NOW
+           MOVE 0 TO WS-ENERGY-FULL
+           MOVE SPACES TO WS-DEV-STATE-TEXT
+           MOVE 'N' TO end-of-file
            OPEN INPUT BAT
-           PERFORM UNTIL end-of-file = 'Y'
-               READ BAT INTO FD-LINE
-                   AT END
-                       MOVE 'Y' TO end-of-file
-                   NOT AT END
-                       PERFORM check
-               END-READ
-           END-PERFORM
-           CLOSE BAT
-           DISPLAY "B: " WS-CAPACITY " " WITH NO ADVANCING
-           GOBACK.
+           IF WS-DEVICE-OK
+               PERFORM UNTIL end-of-file = 'Y'
+                   READ BAT INTO FD-LINE
+                       AT END
+                           MOVE 'Y' TO end-of-file
+                       NOT AT END
+                           PERFORM check
+                   END-READ
+               END-PERFORM
+               CLOSE BAT
+               ADD WS-CAPACITY TO WS-CAP-SUM
+               ADD 1 TO WS-CAP-COUNT
+               ADD WS-POWER-NOW TO WS-POWER-SUM
+               ADD WS-ENERGY-NOW TO WS-ENERGY-SUM
+               ADD WS-ENERGY-FULL TO WS-ENERGY-FULL-SUM
+               EVALUATE FUNCTION TRIM(WS-DEV-STATE-TEXT)
+                   WHEN "Charging"      MOVE 'Y' TO WS-ANY-CHARGING
+                   WHEN "Full"          CONTINUE
+                   WHEN "Not charging"  CONTINUE
+                   WHEN OTHER           MOVE 'Y' TO WS-ANY-DISCHARGE
+               END-EVALUATE
+           END-IF
+           EXIT PARAGRAPH.
 
        check.
            IF FD-LINE(1:22) = "POWER_SUPPLY_CAPACITY="
@@ -40,4 +230,23 @@
                MOVE FUNCTION Trim(WS-LINE) TO WS-LINE
                UNSTRING WS-LINE DELIMITED BY SPACES INTO WS-LINE
                MOVE FUNCTION NUMVAL(WS-LINE) TO WS-CAPACITY
+           END-IF
+           IF FD-LINE(1:20) = "POWER_SUPPLY_STATUS="
+               MOVE FD-LINE(21:) TO WS-LINE
+               MOVE FUNCTION TRIM(WS-LINE) TO WS-DEV-STATE-TEXT
+           END-IF
+           IF FD-LINE(1:23) = "POWER_SUPPLY_POWER_NOW="
+               MOVE FD-LINE(24:) TO WS-LINE
+               MOVE FUNCTION TRIM(WS-LINE) TO WS-LINE
+               MOVE FUNCTION NUMVAL(WS-LINE) TO WS-POWER-NOW
+           END-IF
+           IF FD-LINE(1:24) = "POWER_SUPPLY_ENERGY_NOW="
+               MOVE FD-LINE(25:) TO WS-LINE
+               MOVE FUNCTION TRIM(WS-LINE) TO WS-LINE
+               MOVE FUNCTION NUMVAL(WS-LINE) TO WS-ENERGY-NOW
+           END-IF
+           IF FD-LINE(1:25) = "POWER_SUPPLY_ENERGY_FULL="
+               MOVE FD-LINE(26:) TO WS-LINE
+               MOVE FUNCTION TRIM(WS-LINE) TO WS-LINE
+               MOVE FUNCTION NUMVAL(WS-LINE) TO WS-ENERGY-FULL
            END-IF.
