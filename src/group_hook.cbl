@@ -0,0 +1,18 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DGROUPHOOK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+      * L-BODY is the literal text to display -- a separator glyph
+      * such as "|" or a section heading such as "== SYS ==". Blank
+      * falls back to a single "|", the common case for a GROUP line
+      * used purely as a visual divider between modules.
+       01 L-BODY                 PIC X(71).
+       01 L-COLOR                PIC X(6).
+       PROCEDURE DIVISION USING L-BODY L-COLOR.
+           IF L-BODY = SPACES
+               DISPLAY "|" WITH NO ADVANCING
+           ELSE
+               DISPLAY FUNCTION TRIM(L-BODY) WITH NO ADVANCING
+           END-IF
+           GOBACK.
