@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DDISKHOOK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-BIT-SIZE       PIC 99.
+       01 WS-MOUNT-PATH     PIC X(64).
+       01 WS-MOUNT-LEN      PIC 99 COMP.
+       01 WS-STATVFS-BUF.
+         05 SV-BSIZE        PIC 9(18) COMP-5.
+         05 SV-FRSIZE       PIC 9(18) COMP-5.
+         05 SV-BLOCKS       PIC 9(18) COMP-5.
+         05 SV-BFREE        PIC 9(18) COMP-5.
+         05 SV-BAVAIL       PIC 9(18) COMP-5.
+         05 SV-FILES        PIC 9(18) COMP-5.
+         05 SV-FFREE        PIC 9(18) COMP-5.
+         05 SV-FAVAIL       PIC 9(18) COMP-5.
+         05 SV-FSID         PIC 9(18) COMP-5.
+         05 SV-FLAG         PIC 9(18) COMP-5.
+         05 SV-NAMEMAX      PIC 9(18) COMP-5.
+         05 SV-SPARE        PIC X(24).
+       01 WS-RC             PIC S9(9) COMP-5.
+       01 WS-TOTAL-KB       PIC 9(10) COMP.
+       01 WS-FREE-KB        PIC 9(10) COMP.
+       01 WS-USED-KB        PIC 9(10) COMP.
+       01 WS-PCT-USED       PIC 999.
+       01 TMP               PIC 9(10).
+       LINKAGE SECTION.
+      * L-BODY may carry a mountpoint override, e.g. "/home". Left
+      * blank, "/" is measured.
+       01 L-BODY            PIC X(71).
+       01 L-COLOR            PIC X(6).
+       01 L-TIME-FMT         PIC X(3).
+       01 L-WARN             PIC 999.
+       01 L-WARN-COLOR       PIC X(6).
+       01 L-CRIT             PIC 999.
+       01 L-CRIT-COLOR       PIC X(6).
+       PROCEDURE DIVISION USING L-BODY L-COLOR L-TIME-FMT
+           L-WARN L-WARN-COLOR L-CRIT L-CRIT-COLOR.
+           IF L-BODY NOT = SPACES
+               MOVE FUNCTION TRIM(L-BODY) TO WS-MOUNT-PATH
+           ELSE
+               MOVE "/" TO WS-MOUNT-PATH
+           END-IF
+           COMPUTE WS-MOUNT-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-MOUNT-PATH))
+           MOVE LOW-VALUE TO WS-MOUNT-PATH(WS-MOUNT-LEN + 1:1)
+           CALL "statvfs" USING BY REFERENCE WS-MOUNT-PATH
+               BY REFERENCE WS-STATVFS-BUF RETURNING WS-RC
+           END-CALL
+           IF WS-RC = 0
+               COMPUTE WS-TOTAL-KB = SV-BLOCKS * SV-FRSIZE / 1024
+               COMPUTE WS-FREE-KB  = SV-BFREE  * SV-FRSIZE / 1024
+           ELSE
+               MOVE 0 TO WS-TOTAL-KB
+               MOVE 0 TO WS-FREE-KB
+           END-IF
+           COMPUTE WS-USED-KB = WS-TOTAL-KB - WS-FREE-KB
+           IF WS-TOTAL-KB > 0
+               COMPUTE WS-PCT-USED = WS-USED-KB * 100 / WS-TOTAL-KB
+           ELSE
+               MOVE 0 TO WS-PCT-USED
+           END-IF
+           IF L-CRIT > 0 AND WS-PCT-USED >= L-CRIT
+               MOVE L-CRIT-COLOR TO L-COLOR
+           ELSE
+               IF L-WARN > 0 AND WS-PCT-USED >= L-WARN
+                   MOVE L-WARN-COLOR TO L-COLOR
+               END-IF
+           END-IF
+           DISPLAY "D: " WITH NO ADVANCING
+           MOVE WS-USED-KB TO TMP
+           PERFORM PrintHuman
+           DISPLAY "/" WITH NO ADVANCING
+           MOVE WS-TOTAL-KB TO TMP
+           PERFORM PrintHuman
+           DISPLAY " (" WS-PCT-USED "%)" WITH NO ADVANCING
+           GOBACK.
+
+       PrintHuman.
+           MOVE 1 TO WS-BIT-SIZE
+           PERFORM UNTIL TMP < 1024
+               COMPUTE TMP = TMP / 1024
+               SET WS-BIT-SIZE UP BY 1
+           END-PERFORM.
+
+           DISPLAY TMP(8:3) WITH NO ADVANCING
+           EVALUATE WS-BIT-SIZE
+               WHEN 1 DISPLAY "KiB" WITH NO ADVANCING
+               WHEN 2 DISPLAY "MiB" WITH NO ADVANCING
+               WHEN 3 DISPLAY "GiB" WITH NO ADVANCING
+               WHEN 4 DISPLAY "TiB" WITH NO ADVANCING
+               WHEN OTHER DISPLAY "b" WITH NO ADVANCING
+           END-EVALUATE.
