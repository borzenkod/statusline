@@ -0,0 +1,7 @@
+      * Try the candidate path left in WS-CONFIG-PATH; if it opens,
+      * close it again and let Find-Config-File-End do the real open.
+           OPEN INPUT CONFIG-FILE
+           IF WS-FILE-OK
+               CLOSE CONFIG-FILE
+               GO TO Find-Config-File-End
+           END-IF
