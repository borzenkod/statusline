@@ -16,9 +16,24 @@
        01 WS-RAM-TOTAL      PIC 9(10) USAGE COMP.
        01 WS-RAM-FREE       PIC 9(10) USAGE COMP.
        01 WS-RAM-AVAILABLE  PIC 9(10) USAGE COMP.
+       01 WS-SWAP-TOTAL     PIC 9(10) USAGE COMP.
+       01 WS-SWAP-FREE      PIC 9(10) USAGE COMP.
+       01 WS-OPT1           PIC X(10).
+       01 WS-OPT2           PIC X(10).
+       01 WS-PCT-USED       PIC 999.
        01 TMP               PIC 9(10).
-
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+      * L-BODY carries display-option flags, space-separated, any order:
+      *   SWAP - also show swap usage
+      *   PCT  - also show used-memory percentage
+       01 L-BODY            PIC X(71).
+       01 L-COLOR            PIC X(6).
+       PROCEDURE DIVISION USING L-BODY L-COLOR.
+           MOVE SPACES TO WS-OPT1
+           MOVE SPACES TO WS-OPT2
+           UNSTRING FUNCTION TRIM(L-BODY) DELIMITED BY SPACES
+               INTO WS-OPT1 WS-OPT2
+           END-UNSTRING
            OPEN INPUT MEM
            PERFORM UNTIL end-of-file = 'Y'
                READ MEM INTO FD-LINE
@@ -38,6 +53,24 @@
            DISPLAY " A: " WITH NO ADVANCING
            MOVE WS-RAM-AVAILABLE TO TMP
            PERFORM PrintHuman
+           IF WS-OPT1 = "SWAP" OR WS-OPT2 = "SWAP"
+               DISPLAY " S: " WITH NO ADVANCING
+               COMPUTE TMP = WS-SWAP-TOTAL - WS-SWAP-FREE
+               PERFORM PrintHuman
+               DISPLAY "/" WITH NO ADVANCING
+               MOVE WS-SWAP-TOTAL TO TMP
+               PERFORM PrintHuman
+           END-IF
+           IF WS-OPT1 = "PCT" OR WS-OPT2 = "PCT"
+               IF WS-RAM-TOTAL > 0
+                   COMPUTE WS-PCT-USED =
+                       (WS-RAM-TOTAL - WS-RAM-AVAILABLE) * 100
+                       / WS-RAM-TOTAL
+               ELSE
+                   MOVE 0 TO WS-PCT-USED
+               END-IF
+               DISPLAY " " WS-PCT-USED "%" WITH NO ADVANCING
+           END-IF
            GOBACK.
        
        check.
@@ -60,6 +93,20 @@
                MOVE FUNCTION Trim(WS-LINE) TO WS-LINE
                UNSTRING WS-LINE DELIMITED BY SPACES INTO WS-LINE
                MOVE FUNCTION NUMVAL(WS-LINE) TO WS-RAM-AVAILABLE
+           END-IF
+
+           IF FD-LINE(1:10) = "SwapTotal:"
+               MOVE FD-LINE(11:) TO WS-LINE
+               MOVE FUNCTION Trim(WS-LINE) TO WS-LINE
+               UNSTRING WS-LINE DELIMITED BY SPACES INTO WS-LINE
+               MOVE FUNCTION NUMVAL(WS-LINE) TO WS-SWAP-TOTAL
+           END-IF
+
+           IF FD-LINE(1:9) = "SwapFree:"
+               MOVE FD-LINE(10:) TO WS-LINE
+               MOVE FUNCTION Trim(WS-LINE) TO WS-LINE
+               UNSTRING WS-LINE DELIMITED BY SPACES INTO WS-LINE
+               MOVE FUNCTION NUMVAL(WS-LINE) TO WS-SWAP-FREE
            END-IF.
            
 
